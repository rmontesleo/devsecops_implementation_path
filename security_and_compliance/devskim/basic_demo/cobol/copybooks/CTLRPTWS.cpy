@@ -0,0 +1,21 @@
+      * CTLRPTWS - shared end-of-job control report working storage
+      * (request 021). COPY as a full 01 record. Callers MOVE the job
+      * name and start timestamp in before processing, then MOVE the
+      * end timestamp, record counts, and final return code in just
+      * before PERFORMing 8200-DISPLAY-CONTROL-REPORT (copybook
+      * CTLRPTPR).
+       01  WS-CONTROL-REPORT-FIELDS.
+           05  WS-CR-JOB-NAME       PIC X(10) VALUE SPACES.
+           05  WS-CR-START-TS       PIC X(21) VALUE SPACES.
+           05  WS-CR-END-TS         PIC X(21) VALUE SPACES.
+           05  WS-CR-RECORDS-IN     PIC 9(9)  VALUE ZERO.
+           05  WS-CR-RECORDS-OUT    PIC 9(9)  VALUE ZERO.
+           05  WS-CR-RECORDS-REJ    PIC 9(9)  VALUE ZERO.
+           05  WS-CR-RETURN-CODE    PIC 9(4)  VALUE ZERO.
+      * Set to 'Y' by a program that supports checkpoint/restart
+      * (request 000/013) when this run resumed from a checkpoint,
+      * since the accumulators above only cover the resumed segment,
+      * not the full logical job. Programs without restart leave this
+      * at its default and 8200-DISPLAY-CONTROL-REPORT stays silent.
+           05  WS-CR-PARTIAL-RUN-SW PIC X(1)  VALUE SPACE.
+               88  WS-CR-PARTIAL-RUN        VALUE 'Y'.
