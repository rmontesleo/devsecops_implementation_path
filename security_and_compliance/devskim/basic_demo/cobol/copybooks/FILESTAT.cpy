@@ -0,0 +1,7 @@
+      * FILESTAT - shared file-status field layout (request 020).
+      * COPY with REPLACING to bind the generic FS-NAME placeholder to
+      * a program's own file-status field name, e.g.:
+      *     COPY FILESTAT REPLACING FS-NAME BY WS-INPUT-FILE-STATUS.
+      * Widening the PICTURE (or changing the initial VALUE) here
+      * changes it everywhere it is COPYed instead of four places.
+           05  FS-NAME                 PIC XX VALUE SPACES.
