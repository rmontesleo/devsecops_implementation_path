@@ -0,0 +1,13 @@
+      * YTDBAL - shared year-to-date balance record fields (request
+      * 024). COPY under a program's own 01-level record name, e.g.:
+      *     01  WS-YTD-BALANCE-RECORD-IN.
+      *         COPY YTDBAL.
+      * The program OPENs the "IN" copy of the balance file at start of
+      * run to pick up the prior run's totals, adds this run's
+      * activity to them, and OPENs the "OUT" copy at end of run to
+      * write the new totals forward for the next run.
+           05  WS-YTD-JOB-NAME        PIC X(8).
+           05  WS-YTD-AS-OF-DATE      PIC 9(8).
+           05  WS-YTD-RUN-COUNT       PIC 9(5).
+           05  WS-YTD-RECORDS-TOTAL   PIC 9(9).
+           05  WS-YTD-EXCEPT-TOTAL    PIC 9(9).
