@@ -0,0 +1,5 @@
+      * AMTUNSGN - shared unsigned display amount PICTURE
+      * (request 020). COPY at the position of a data item's PICTURE
+      * clause, e.g.:
+      *     05  WS-AMOUNT-FLD    COPY AMTUNSGN.
+           PIC 9(7)V99 VALUE 0.
