@@ -0,0 +1,15 @@
+      * DTVALWS - shared date-validation working storage (req 016).
+      * Callers MOVE the date to be checked into WS-CV-DATE-YYYY/MM/DD
+      * (numeric year/month/day) and WS-CV-DATE-NUM (the same date as
+      * an 8-digit YYYYMMDD number), then PERFORM the
+      * 8100-VALIDATE-COMMON-DATE paragraph copied in from DTVALPR.
+      * CV-DATE-IS-VALID reflects the result afterward.
+       01  WS-COMMON-DATE-FIELDS.
+           05  WS-CV-DATE-YYYY      PIC 9(4).
+           05  WS-CV-DATE-MM        PIC 9(2).
+           05  WS-CV-DATE-DD        PIC 9(2).
+           05  WS-CV-DATE-NUM       PIC 9(8).
+           05  WS-CV-DATE-MAX-DAY   PIC 9(2) VALUE ZERO.
+           05  WS-CV-TODAY-NUM      PIC 9(8) VALUE ZERO.
+           05  WS-CV-DATE-VALID-SW  PIC X(1) VALUE 'N'.
+               88  CV-DATE-IS-VALID    VALUE 'Y'.
