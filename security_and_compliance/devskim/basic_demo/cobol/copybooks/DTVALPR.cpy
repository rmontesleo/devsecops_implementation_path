@@ -0,0 +1,45 @@
+      * DTVALPR - shared date-validation logic (req 016), COPYed into
+      * the PROCEDURE DIVISION of every program that needs to check a
+      * WS-CV-DATE-YYYY/MM/DD/NUM date: month range, day range for
+      * that month (leap years included), and not later than today.
+       8100-VALIDATE-COMMON-DATE.
+           MOVE 'Y' TO WS-CV-DATE-VALID-SW.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CV-TODAY-NUM.
+           IF WS-CV-DATE-MM < 1 OR WS-CV-DATE-MM > 12
+               MOVE 'N' TO WS-CV-DATE-VALID-SW
+               DISPLAY "DATE VALIDATION: INVALID MONTH " WS-CV-DATE-MM
+           ELSE
+               EVALUATE WS-CV-DATE-MM
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-CV-DATE-MAX-DAY
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-CV-DATE-MAX-DAY
+                   WHEN 2
+                       IF FUNCTION MOD(WS-CV-DATE-YYYY, 4) = 0
+                               AND (FUNCTION MOD(WS-CV-DATE-YYYY, 100)
+                                   NOT = 0 OR FUNCTION MOD(
+                                   WS-CV-DATE-YYYY, 400) = 0)
+                           MOVE 29 TO WS-CV-DATE-MAX-DAY
+                       ELSE
+                           MOVE 28 TO WS-CV-DATE-MAX-DAY
+                       END-IF
+               END-EVALUATE
+               IF WS-CV-DATE-DD < 1 OR
+                       WS-CV-DATE-DD > WS-CV-DATE-MAX-DAY
+                   MOVE 'N' TO WS-CV-DATE-VALID-SW
+                   DISPLAY "DATE VALIDATION: INVALID DAY " WS-CV-DATE-DD
+               END-IF
+           END-IF.
+           IF WS-CV-DATE-NUM > WS-CV-TODAY-NUM
+               MOVE 'N' TO WS-CV-DATE-VALID-SW
+               DISPLAY "DATE VALIDATION: DATE IS IN THE FUTURE "
+                       WS-CV-DATE-NUM
+           END-IF.
+           IF CV-DATE-IS-VALID
+               DISPLAY "DATE VALIDATION: DATE IS VALID: "
+                       WS-CV-DATE-NUM
+           ELSE
+               DISPLAY "DATE VALIDATION: DATE FAILED VALIDATION: "
+                       WS-CV-DATE-NUM
+           END-IF.
+           EXIT.
