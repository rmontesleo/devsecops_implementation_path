@@ -0,0 +1,5 @@
+      * AMTPACK - shared signed packed-decimal amount PICTURE
+      * (request 020). COPY at the position of a data item's PICTURE
+      * clause, e.g.:
+      *     10  WS-CUST-BALANCE    COPY AMTPACK.
+           PIC S9(7)V99 COMP-3.
