@@ -0,0 +1,19 @@
+      * CTLRPTPR - shared end-of-job control report logic (request
+      * 021), COPYed into the PROCEDURE DIVISION of every program that
+      * needs a standard job-name/start-end-timestamp/record-counts/
+      * return-code summary at the end of a run.
+       8200-DISPLAY-CONTROL-REPORT.
+           DISPLAY "===== END-OF-JOB CONTROL REPORT =====".
+           DISPLAY "JOB NAME       : " WS-CR-JOB-NAME.
+           DISPLAY "RUN START      : " WS-CR-START-TS.
+           DISPLAY "RUN END        : " WS-CR-END-TS.
+           DISPLAY "RECORDS IN     : " WS-CR-RECORDS-IN.
+           DISPLAY "RECORDS OUT    : " WS-CR-RECORDS-OUT.
+           DISPLAY "RECORDS REJECT : " WS-CR-RECORDS-REJ.
+           DISPLAY "RETURN CODE    : " WS-CR-RETURN-CODE.
+           IF WS-CR-PARTIAL-RUN
+               DISPLAY "NOTE: RESTARTED RUN - COUNTS ABOVE COVER "
+                       "THE RESUMED SEGMENT ONLY, NOT THE FULL JOB"
+           END-IF.
+           DISPLAY "======================================".
+           EXIT.
