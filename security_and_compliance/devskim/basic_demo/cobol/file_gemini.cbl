@@ -1,31 +1,100 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. REDEFINE-EXAMPLE.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT INACTIVE-LISTING-FILE ASSIGN TO INACTLST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INACTIVE-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+
+           SELECT TRANSACTION-DETAIL-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           DATA RECORD IS WS-CUSTOMER-FILE-RECORD.
+       01  WS-CUSTOMER-FILE-RECORD.
+           05  WS-CFR-CUST-ID       PIC 9(10).
+           05  WS-CFR-CUST-NAME     PIC X(30).
+           05  WS-CFR-CUST-BALANCE  PIC S9(7)V99.
+           05  WS-CFR-CUST-STATUS   PIC X(1).
+
+      * Account detail is tied to CUSTOMER-FILE by WS-CUST-ID rather
+      * than sharing storage with it.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           DATA RECORD IS WS-ACCOUNT-FILE-RECORD.
+       01  WS-ACCOUNT-FILE-RECORD.
+           05  WS-AFR-CUST-ID       PIC 9(10).
+           05  WS-AFR-ACC-NUMBER    PIC 9(10).
+           05  WS-AFR-ACC-TYPE      PIC X(10).
+           05  WS-AFR-ACC-LIMIT     PIC S9(7)V99.
+           05  WS-AFR-ACC-STATUS    PIC X(1).
+
+      * One transaction-detail record per WS-RAW-DATA layout below,
+      * so WS-TEMP-DATA's field/buffer views work off real daily
+      * input instead of a hardcoded literal.
+       FD  TRANSACTION-DETAIL-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS WS-TRANSACTION-DETAIL-RECORD.
+       01  WS-TRANSACTION-DETAIL-RECORD PIC X(100).
+
+       FD  INACTIVE-LISTING-FILE
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS WS-INACTIVE-LISTING-RECORD.
+       01  WS-INACTIVE-LISTING-RECORD.
+           05  WS-IL-CUST-ID       PIC 9(10).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  WS-IL-CUST-NAME     PIC X(30).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  WS-IL-CUST-STATUS   PIC X(1).
+           05  FILLER              PIC X(2) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
-      * Primary data structure (200 variables simulated with groups/arrays)
+      * Primary data structure (200 variables simulated with groups)
        01  WS-MAIN-DATA.
            05  WS-HEADER.
                10  WS-SYSTEM-ID         PIC X(10) VALUE 'SYSTEM001'.
                10  WS-TRANSACTION-ID    PIC 9(10) VALUE 1234567890.
-           05  WS-BODY OCCURS 10 TIMES.
-               10  WS-CUSTOMER-DATA.
-                   15  WS-CUST-ID         PIC 9(10).
-                   15  WS-CUST-NAME       PIC X(30).
-                   15  WS-CUST-BALANCE    PIC S9(7)V99 COMP-3.
-                   15  WS-CUST-STATUS     PIC X(1).
-                       88  ACTIVE           VALUE 'A'.
-                       88  INACTIVE         VALUE 'I'.
-               10  WS-ACCOUNT-DATA REDEFINES WS-CUSTOMER-DATA.
-                   15  WS-ACC-NUMBER      PIC 9(10).
-                   15  WS-ACC-TYPE        PIC X(10).
-                   15  WS-ACC-LIMIT       PIC S9(7)V99 COMP-3.
-                   15  WS-ACC-STATUS      PIC X(1).
+      * Populated from CUSTOMER-FILE volume, not a hardcoded demo cap.
+           05  WS-BODY-COUNT            PIC 9(4) VALUE ZERO.
+      * Customer and account detail are independent tables, correlated
+      * by WS-CUST-ID / WS-ACC-CUST-ID at the same subscript, instead
+      * of one overlaying the other's storage.
+           05  WS-CUSTOMER-TABLE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-BODY-COUNT.
+               10  WS-CUST-ID         PIC 9(10).
+               10  WS-CUST-NAME       PIC X(30).
+               10  WS-CUST-BALANCE    COPY AMTPACK.
+               10  WS-CUST-STATUS     PIC X(1).
+                   88  ACTIVE           VALUE 'A'.
+                   88  INACTIVE         VALUE 'I'.
+           05  WS-ACCOUNT-TABLE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-BODY-COUNT.
+               10  WS-ACC-CUST-ID     PIC 9(10).
+               10  WS-ACC-NUMBER      PIC 9(10).
+               10  WS-ACC-TYPE        PIC X(10).
+               10  WS-ACC-LIMIT       COPY AMTPACK.
+               10  WS-ACC-STATUS      PIC X(1).
            05  WS-FOOTER.
                10  WS-TOTAL-TRANS     PIC 9(10) VALUE ZERO.
-               10  WS-TOTAL-AMOUNT    PIC S9(7)V99 COMP-3 VALUE 0.
+      * Wide enough for up to 500 customers (req005) each near
+      * WS-CUST-BALANCE's own S9(7)V99 max, which a plain S9(7)V99
+      * accumulator would overflow long before the table fills.
+               10  WS-TOTAL-AMOUNT    PIC S9(11)V99 COMP-3 VALUE 0.
 
       * Additional variables with redefines
        01  WS-TEMP-DATA.
@@ -47,12 +116,243 @@ IDENTIFICATION DIVISION.
            05  WS-AMOUNT-REDEFINED-AGAIN REDEFINES WS-AMOUNT-ORIGINAL.
                10  WS-AMOUNT-NUMERIC  PIC 9(15)V99.
 
+      * Which of the two WS-AMOUNT-ORIGINAL interpretations above
+      * actually applies, decided per record instead of assumed.
+       01  WS-AMOUNT-VALIDATION.
+      * Round-trips the numeric interpretation through the repo's
+      * shared standard amount shape (copybook AMTPACK, request 020)
+      * via a real COMPUTE rather than a REDEFINES byte alias, so a
+      * value too large for that shape's 7 integer digits genuinely
+      * loses precision here and the check below can actually catch it.
+           05  WS-AMOUNT-STD-SHAPE          COPY AMTPACK.
+           05  WS-AMOUNT-ROUNDTRIP          PIC 9(15)V99.
+           05  WS-AMOUNT-VALID-SW            PIC X(1) VALUE 'N'.
+               88  AMOUNT-IS-NUMERIC           VALUE 'Y'.
+               88  AMOUNT-IS-SPLIT-TEXT        VALUE 'N'.
+
+      * Independently counted control total, kept outside WS-FOOTER so
+      * a truncated run can be detected by comparing the two totals.
+       01  WS-CONTROL-FIELDS.
+           05  WS-BODY-IDX             PIC 9(4) VALUE ZERO.
+           05  WS-INDEPENDENT-COUNT    PIC 9(10) VALUE ZERO.
+      * File-status layout shared with SAMPLEPGM/SAMPLEPGM2/DEMO1500 via
+      * copybooks/FILESTAT.cpy (request 020), so widening the PICTURE
+      * happens once for the whole shop.
+           COPY FILESTAT REPLACING FS-NAME BY WS-CUSTOMER-FILE-STATUS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-INACTIVE-FILE-STATUS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-ACCOUNT-FILE-STATUS.
+           05  WS-MAX-CUSTOMERS        PIC 9(4) VALUE 500.
+           05  WS-INACTIVE-COUNT       PIC 9(10) VALUE ZERO.
+           05  WS-ACCOUNT-COUNT        PIC 9(4) VALUE ZERO.
+           05  WS-ACCOUNTS-UNMATCHED   PIC 9(10) VALUE ZERO.
+           05  WS-ACCOUNT-MATCHED-SW   PIC X(1) VALUE 'N'.
+           COPY FILESTAT REPLACING FS-NAME
+               BY WS-TRANSACTION-FILE-STATUS.
+           05  WS-TRANSACTION-COUNT    PIC 9(10) VALUE ZERO.
+
+      * Standard end-of-job control report fields, shared with
+      * SAMPLEPGM/SAMPLEPGM2/DEMO1500/DEMO2000 via
+      * copybooks/CTLRPTWS.cpy (request 021).
+       COPY CTLRPTWS.
+
        PROCEDURE DIVISION.
        PROCESS-DATA.
            DISPLAY 'Processing data...'.
-      * Example logic that could cause data loss
-           MOVE '12345678901234567' TO WS-AMOUNT-ORIGINAL.
-           MOVE WS-AMOUNT-PART1 TO WS-BUFFER-VALUES.
-           MOVE WS-AMOUNT-PART2 TO WS-FIELD-3.
-           MOVE 100 TO WS-BUFFER-COUNT.
-           GOBACK.  *> Or STOP RUN.
\ No newline at end of file
+           MOVE 'REDEFEX' TO WS-CR-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-START-TS.
+           PERFORM LOAD-CUSTOMER-TABLE.
+           PERFORM LOAD-ACCOUNT-TABLE.
+           OPEN OUTPUT INACTIVE-LISTING-FILE.
+           IF WS-INACTIVE-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening inactive listing file: '
+                       WS-INACTIVE-FILE-STATUS
+           END-IF.
+           PERFORM ACCUMULATE-FOOTER-TOTALS.
+           IF WS-INACTIVE-FILE-STATUS = '00'
+               CLOSE INACTIVE-LISTING-FILE
+           END-IF.
+           PERFORM VERIFY-FOOTER-TOTALS.
+           PERFORM PROCESS-TRANSACTION-DETAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-END-TS.
+           MOVE WS-BODY-COUNT         TO WS-CR-RECORDS-IN.
+           MOVE WS-ACCOUNT-COUNT      TO WS-CR-RECORDS-OUT.
+           MOVE WS-ACCOUNTS-UNMATCHED TO WS-CR-RECORDS-REJ.
+           MOVE RETURN-CODE           TO WS-CR-RETURN-CODE.
+           PERFORM 8200-DISPLAY-CONTROL-REPORT.
+           GOBACK.
+
+       LOAD-CUSTOMER-TABLE.
+           MOVE ZERO TO WS-BODY-COUNT.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening customer file: '
+                       WS-CUSTOMER-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-CUSTOMER-FILE-STATUS = '10'
+                       OR WS-BODY-COUNT >= WS-MAX-CUSTOMERS
+                   READ CUSTOMER-FILE INTO WS-CUSTOMER-FILE-RECORD
+                       AT END
+                           MOVE '10' TO WS-CUSTOMER-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-BODY-COUNT
+                           MOVE WS-CFR-CUST-ID
+                               TO WS-CUST-ID(WS-BODY-COUNT)
+                           MOVE WS-CFR-CUST-NAME
+                               TO WS-CUST-NAME(WS-BODY-COUNT)
+                           MOVE WS-CFR-CUST-BALANCE
+                               TO WS-CUST-BALANCE(WS-BODY-COUNT)
+                           MOVE WS-CFR-CUST-STATUS
+                               TO WS-CUST-STATUS(WS-BODY-COUNT)
+                   END-READ
+               END-PERFORM
+               IF WS-BODY-COUNT >= WS-MAX-CUSTOMERS
+                       AND WS-CUSTOMER-FILE-STATUS NOT = '10'
+                   DISPLAY 'WARNING: CUSTOMER FILE HAS MORE THAN '
+                           WS-MAX-CUSTOMERS
+                           ' RECORDS - REMAINING RECORDS NOT LOADED'
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               CLOSE CUSTOMER-FILE
+           END-IF.
+           DISPLAY 'Customers loaded into WS-BODY: ' WS-BODY-COUNT.
+
+       LOAD-ACCOUNT-TABLE.
+           MOVE ZERO TO WS-ACCOUNT-COUNT.
+           MOVE ZERO TO WS-ACCOUNTS-UNMATCHED.
+           OPEN INPUT ACCOUNT-FILE.
+           IF WS-ACCOUNT-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening account file: '
+                       WS-ACCOUNT-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-ACCOUNT-FILE-STATUS = '10'
+                   READ ACCOUNT-FILE INTO WS-ACCOUNT-FILE-RECORD
+                       AT END
+                           MOVE '10' TO WS-ACCOUNT-FILE-STATUS
+                       NOT AT END
+                           PERFORM STORE-ACCOUNT-BY-CUST-ID
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+           END-IF.
+           DISPLAY 'Accounts matched to customers: ' WS-ACCOUNT-COUNT.
+           DISPLAY 'Accounts with no matching customer: '
+                   WS-ACCOUNTS-UNMATCHED.
+
+       STORE-ACCOUNT-BY-CUST-ID.
+      * Req006: an inactive customer's account limit is left unloaded
+      * (and treated as unmatched) here, the same as an inactive
+      * customer's balance is skipped by ACCUMULATE-FOOTER-TOTALS.
+           MOVE 'N' TO WS-ACCOUNT-MATCHED-SW.
+           PERFORM VARYING WS-BODY-IDX FROM 1 BY 1
+                   UNTIL WS-BODY-IDX > WS-BODY-COUNT
+               IF WS-CUST-ID(WS-BODY-IDX) = WS-AFR-CUST-ID
+                       AND ACTIVE(WS-BODY-IDX)
+                   MOVE WS-AFR-CUST-ID
+                       TO WS-ACC-CUST-ID(WS-BODY-IDX)
+                   MOVE WS-AFR-ACC-NUMBER
+                       TO WS-ACC-NUMBER(WS-BODY-IDX)
+                   MOVE WS-AFR-ACC-TYPE
+                       TO WS-ACC-TYPE(WS-BODY-IDX)
+                   MOVE WS-AFR-ACC-LIMIT
+                       TO WS-ACC-LIMIT(WS-BODY-IDX)
+                   MOVE WS-AFR-ACC-STATUS
+                       TO WS-ACC-STATUS(WS-BODY-IDX)
+                   MOVE 'Y' TO WS-ACCOUNT-MATCHED-SW
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   MOVE WS-BODY-COUNT TO WS-BODY-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-ACCOUNT-MATCHED-SW = 'N'
+               ADD 1 TO WS-ACCOUNTS-UNMATCHED
+           END-IF.
+
+       PROCESS-TRANSACTION-DETAIL.
+           MOVE ZERO TO WS-TRANSACTION-COUNT.
+           OPEN INPUT TRANSACTION-DETAIL-FILE.
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening transaction detail file: '
+                       WS-TRANSACTION-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-TRANSACTION-FILE-STATUS = '10'
+                   READ TRANSACTION-DETAIL-FILE INTO WS-RAW-DATA
+                       AT END
+                           MOVE '10' TO WS-TRANSACTION-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-TRANSACTION-COUNT
+                           PERFORM APPLY-TRANSACTION-DETAIL
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-DETAIL-FILE
+           END-IF.
+           DISPLAY 'Transaction detail records processed: '
+                   WS-TRANSACTION-COUNT.
+
+       APPLY-TRANSACTION-DETAIL.
+           DISPLAY 'Transaction field 1: ' WS-FIELD-1.
+           DISPLAY 'Transaction field 2: ' WS-FIELD-2.
+           DISPLAY 'Transaction field 3: ' WS-FIELD-3.
+           PERFORM VALIDATE-AMOUNT-INTERPRETATION.
+           MOVE WS-TRANSACTION-COUNT TO WS-BUFFER-COUNT.
+
+       VALIDATE-AMOUNT-INTERPRETATION.
+           MOVE WS-FIELD-3(1:17) TO WS-AMOUNT-ORIGINAL.
+           IF WS-AMOUNT-ORIGINAL IS NUMERIC
+               SET AMOUNT-IS-NUMERIC TO TRUE
+               COMPUTE WS-AMOUNT-STD-SHAPE = WS-AMOUNT-NUMERIC
+               COMPUTE WS-AMOUNT-ROUNDTRIP = WS-AMOUNT-STD-SHAPE
+               IF WS-AMOUNT-ROUNDTRIP NOT = WS-AMOUNT-NUMERIC
+                   DISPLAY 'WARNING: numeric amount does not '
+                           'round-trip through standard amount '
+                           'shape: ' WS-AMOUNT-ORIGINAL
+               ELSE
+                   DISPLAY 'Amount interpreted numerically: '
+                           WS-AMOUNT-NUMERIC
+               END-IF
+           ELSE
+               SET AMOUNT-IS-SPLIT-TEXT TO TRUE
+               DISPLAY 'Amount interpreted as split text - PART1: '
+                       WS-AMOUNT-PART1 ' PART2: ' WS-AMOUNT-PART2
+           END-IF.
+
+       ACCUMULATE-FOOTER-TOTALS.
+           MOVE ZERO TO WS-TOTAL-TRANS.
+           MOVE ZERO TO WS-TOTAL-AMOUNT.
+           MOVE ZERO TO WS-INDEPENDENT-COUNT.
+           MOVE ZERO TO WS-INACTIVE-COUNT.
+           PERFORM VARYING WS-BODY-IDX FROM 1 BY 1
+                   UNTIL WS-BODY-IDX > WS-BODY-COUNT
+               ADD 1 TO WS-INDEPENDENT-COUNT
+               IF ACTIVE(WS-BODY-IDX)
+                   ADD 1 TO WS-TOTAL-TRANS
+                   ADD WS-CUST-BALANCE(WS-BODY-IDX) TO WS-TOTAL-AMOUNT
+               ELSE
+                   IF WS-INACTIVE-FILE-STATUS = '00'
+                       PERFORM WRITE-INACTIVE-LISTING
+                   END-IF
+                   ADD 1 TO WS-INACTIVE-COUNT
+               END-IF
+           END-PERFORM.
+
+       WRITE-INACTIVE-LISTING.
+           MOVE WS-CUST-ID(WS-BODY-IDX)     TO WS-IL-CUST-ID.
+           MOVE WS-CUST-NAME(WS-BODY-IDX)   TO WS-IL-CUST-NAME.
+           MOVE WS-CUST-STATUS(WS-BODY-IDX) TO WS-IL-CUST-STATUS.
+           WRITE WS-INACTIVE-LISTING-RECORD.
+
+       VERIFY-FOOTER-TOTALS.
+           DISPLAY 'Footer transaction count: ' WS-TOTAL-TRANS.
+           DISPLAY 'Footer amount total: ' WS-TOTAL-AMOUNT.
+           DISPLAY 'Independently counted records: '
+                   WS-INDEPENDENT-COUNT.
+           DISPLAY 'Inactive customers routed to listing: '
+                   WS-INACTIVE-COUNT.
+           IF WS-TOTAL-TRANS + WS-INACTIVE-COUNT
+                   NOT = WS-INDEPENDENT-COUNT
+               DISPLAY 'WARNING: TRUNCATED RUN - trailer count '
+                       'does not match records processed'
+           ELSE
+               DISPLAY 'Run balanced: trailer count matches '
+                       'records processed'
+           END-IF.
+
+       COPY CTLRPTPR.
