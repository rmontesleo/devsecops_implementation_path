@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.  SAMPLEPGM2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -6,7 +6,47 @@ IDENTIFICATION DIVISION.
        OBJECT-COMPUTER.  IBM-ZOS.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJUSTMENT-FILE ASSIGN TO ADJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-IN.
+
+           SELECT OUTPUT-FILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-OUT.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO CTLRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CTL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADJUSTMENT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS WS-ADJUSTMENT-RECORD.
+       01  WS-ADJUSTMENT-RECORD.
+           05  WS-ADJ-KEY            PIC X(20).
+           05  WS-ADJ-FIELD1-NEW     PIC X(20).
+           05  WS-ADJ-FIELD2-NEW     PIC 9(9).
+           05  WS-ADJ-CORRECTION-SW  PIC X(2).
+               88  CORRECT-FIELD1            VALUE 'Y '  'YY'.
+               88  CORRECT-FIELD2            VALUE ' Y'  'YY'.
+           05  FILLER                PIC X(29).
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS WS-OUTPUT-RECORD.
+       01  WS-OUTPUT-RECORD.
+           05  WS-OUTPUT-FIELD1 PIC X(50).
+           05  WS-OUTPUT-FIELD2 PIC 9(7).
+           05  FILLER          PIC X(43).
+
+       FD  CONTROL-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS WS-CONTROL-REPORT-LINE.
+       01  WS-CONTROL-REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05  WS-VAR001 PIC X(20) VALUE SPACES.
@@ -19,26 +59,26 @@ IDENTIFICATION DIVISION.
            05  WS-VAR008 PIC S9(9) COMP VALUE ZERO.
            05  WS-VAR009 PIC X(100) VALUE SPACES.
            05  WS-VAR010 PIC 9(3) VALUE ZERO.
-           * ... (Repeat similar definitions up to WS-VAR100)
+      * ... (Repeat similar definitions up to WS-VAR100)
            05  WS-VAR098 PIC X(20) VALUE SPACES.
            05  WS-VAR099 PIC 9(9) VALUE ZERO.
            05  WS-VAR100 PIC A(10) VALUE SPACES.
 
-       01  WS-REDEFINES.
-           05  WS-RED-VAR001 PIC X(20) REDEFINES WS-VAR001.
-           05  WS-RED-VAR002 PIC 9(9) REDEFINES WS-VAR002.
-           05  WS-RED-VAR003 PIC A(10) REDEFINES WS-VAR003.
-           05  WS-RED-VAR004 PIC S9(7) COMP-3 REDEFINES WS-VAR004.
-           05  WS-RED-VAR005 PIC X(50) REDEFINES WS-VAR005.
-           05  WS-RED-VAR006 PIC 9(5)V99 REDEFINES WS-VAR006.
-           05  WS-RED-VAR007 PIC A(25) REDEFINES WS-VAR007.
-           05  WS-RED-VAR008 PIC S9(9) COMP REDEFINES WS-VAR008.
-           05  WS-RED-VAR009 PIC X(100) REDEFINES WS-VAR009.
-           05  WS-RED-VAR010 PIC 9(3) REDEFINES WS-VAR010.
-           * ... (Repeat similar definitions up to WS-VAR100)
-           05  WS-RED-VAR098 PIC X(20) REDEFINES WS-VAR098.
-           05  WS-RED-VAR099 PIC 9(9) REDEFINES WS-VAR099.
-           05  WS-RED-VAR100 PIC A(10) REDEFINES WS-VAR100.
+       01  WS-REDEFINES REDEFINES WS-VARIABLES.
+           05  WS-RED-VAR001 PIC X(20).
+           05  WS-RED-VAR002 PIC 9(9).
+           05  WS-RED-VAR003 PIC A(10).
+           05  WS-RED-VAR004 PIC S9(7) COMP-3.
+           05  WS-RED-VAR005 PIC X(50).
+           05  WS-RED-VAR006 PIC 9(5)V99.
+           05  WS-RED-VAR007 PIC A(25).
+           05  WS-RED-VAR008 PIC S9(9) COMP.
+           05  WS-RED-VAR009 PIC X(100).
+           05  WS-RED-VAR010 PIC 9(3).
+      * ... (Repeat similar definitions up to WS-VAR100)
+           05  WS-RED-VAR098 PIC X(20).
+           05  WS-RED-VAR099 PIC 9(9).
+           05  WS-RED-VAR100 PIC A(10).
 
        01  WS-COUNTERS.
            05  WS-LOOP-COUNTER PIC 9(4) VALUE ZERO.
@@ -48,85 +88,159 @@ IDENTIFICATION DIVISION.
            05  WS-ARRAY-1 OCCURS 100 TIMES.
                10  WS-ARRAY-ELEMENT PIC X(10) VALUE SPACES.
 
+      * File-status layout shared with SAMPLEPGM/DEMO1500/REDEFINE-
+      * EXAMPLE via copybooks/FILESTAT.cpy (request 020), so widening
+      * the PICTURE happens once for the whole shop.
        01  WS-FILE-STATUS.
-           05  WS-FILE-STATUS-IN  PIC XX VALUE SPACES.
-           05  WS-FILE-STATUS-OUT PIC XX VALUE SPACES.
-
-       01  WS-INPUT-RECORD.
-           05  WS-INPUT-FIELD1 PIC X(20).
-           05  WS-INPUT-FIELD2 PIC 9(9).
-           * ... other input fields
-
-       01  WS-OUTPUT-RECORD.
-           05  WS-OUTPUT-FIELD1 PIC X(50).
-           05  WS-OUTPUT-FIELD2 PIC 9(7).
-           * ... other output fields
-
+           COPY FILESTAT REPLACING FS-NAME BY WS-FILE-STATUS-IN.
+           COPY FILESTAT REPLACING FS-NAME BY WS-FILE-STATUS-OUT.
+           COPY FILESTAT REPLACING FS-NAME BY WS-FILE-STATUS-CTL.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-ADJ-READ-COUNT       PIC 9(9) VALUE ZERO.
+           05  WS-FIELD1-CORRECTED     PIC 9(9) VALUE ZERO.
+           05  WS-FIELD2-CORRECTED     PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-WRITTEN      PIC 9(9) VALUE ZERO.
+
+      * Standard end-of-job control report fields, shared with
+      * SAMPLEPGM/DEMO1500/DEMO2000/REDEFINE-EXAMPLE via
+      * copybooks/CTLRPTWS.cpy (request 021). SAMPLEPGM2 already writes
+      * a file-based control report below, so these fields are folded
+      * into WRITE-CONTROL-REPORT's existing detail-line format instead
+      * of also PERFORMing the shared DISPLAY-based 8200 paragraph.
+       COPY CTLRPTWS.
+
+       01  WS-CONTROL-REPORT-LINES.
+           05  WS-CTL-TITLE-LINE       PIC X(80)
+               VALUE 'SAMPLEPGM2 - ADJUSTMENT RUN CONTROL REPORT'.
+           05  WS-CTL-DETAIL-LINE.
+               10  WS-CTL-LABEL        PIC X(40).
+               10  WS-CTL-VALUE        PIC ZZZ.ZZZ.ZZ9.
+               10  FILLER              PIC X(29).
+           05  WS-CTL-TEXT-LINE.
+               10  WS-CTL-TEXT-LABEL   PIC X(20).
+               10  WS-CTL-TEXT-VALUE   PIC X(21).
+               10  FILLER              PIC X(39).
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            PERFORM INITIALIZATION-PARAGRAPH.
-           PERFORM PROCESS-DATA-PARAGRAPH UNTIL WS-FILE-STATUS-IN = '10'.
+           PERFORM PROCESS-DATA-PARAGRAPH
+               UNTIL WS-FILE-STATUS-IN = '10'.
            PERFORM TERMINATION-PARAGRAPH.
            GOBACK.
 
        INITIALIZATION-PARAGRAPH.
-           DISPLAY "Program SAMPLEPGM2 started."
-           OPEN INPUT INPUT-FILE
-               FILE STATUS IS WS-FILE-STATUS-IN.
+           DISPLAY "Program SAMPLEPGM2 (adjustment run) started."
+           MOVE 'SAMPLEPGM2' TO WS-CR-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-START-TS.
+           OPEN INPUT ADJUSTMENT-FILE.
            IF WS-FILE-STATUS-IN NOT = '00' THEN
-               DISPLAY "Error opening input file: " WS-FILE-STATUS-IN
+               DISPLAY "Error opening adjustment file: "
+                       WS-FILE-STATUS-IN
+               MOVE 8 TO RETURN-CODE
                GOBACK
-           END IF.
+           END-IF.
 
-           OPEN OUTPUT OUTPUT-FILE
-               FILE STATUS IS WS-FILE-STATUS-OUT.
+           OPEN OUTPUT OUTPUT-FILE.
            IF WS-FILE-STATUS-OUT NOT = '00' THEN
                DISPLAY "Error opening output file: " WS-FILE-STATUS-OUT
+               MOVE 12 TO RETURN-CODE
+               CLOSE ADJUSTMENT-FILE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT CONTROL-REPORT-FILE.
+           IF WS-FILE-STATUS-CTL NOT = '00' THEN
+               DISPLAY "Error opening control report file: "
+                       WS-FILE-STATUS-CTL
+               MOVE 13 TO RETURN-CODE
+               CLOSE ADJUSTMENT-FILE
+               CLOSE OUTPUT-FILE
                GOBACK
-           END IF.
+           END-IF.
 
-           * Initialize variables (Example - using REDEFINES)
+      * Initialize variables (Example - using REDEFINES)
            MOVE "Initial Value" TO WS-RED-VAR001.
            MOVE 12345 TO WS-RED-VAR002.
-           * ... initialize other variables using the REDEFINES
+      * ... initialize other variables using the REDEFINES
 
-           * Initialize array
-           PERFORM VARYING WS-ARRAY-INDEX FROM 1 BY 1 UNTIL WS-ARRAY-INDEX > 100
+      * Initialize array
+           PERFORM VARYING WS-ARRAY-INDEX FROM 1 BY 1
+                   UNTIL WS-ARRAY-INDEX > 100
                MOVE "Array Value" TO WS-ARRAY-ELEMENT(WS-ARRAY-INDEX)
-           END PERFORM.
-
+           END-PERFORM.
 
        PROCESS-DATA-PARAGRAPH.
-           READ INPUT-FILE INTO WS-INPUT-RECORD
+           READ ADJUSTMENT-FILE INTO WS-ADJUSTMENT-RECORD
                AT END SET WS-FILE-STATUS-IN TO '10'
                NOT AT END
-                   * Process input data (using REDEFINES)
-                   MOVE WS-INPUT-FIELD1 TO WS-RED-VAR050.  * Example
-                   MOVE WS-INPUT-FIELD2 TO WS-RED-VAR051.  * Example
-
-                   * Perform calculations or other logic using the variables
-                   ADD WS-RED-VAR002 TO WS-RED-VAR004 GIVING WS-RED-VAR008.
-
-                   * Format output record (using original variable names or REDEFINES)
-                   MOVE WS-VAR001 TO WS-OUTPUT-FIELD1.  * Or MOVE WS-RED-VAR001...
-                   MOVE WS-VAR008 TO WS-OUTPUT-FIELD2.  * Or MOVE WS-RED-VAR008...
-
-                   * Write output record
-                   WRITE WS-OUTPUT-RECORD.
-           END READ.
+                   ADD 1 TO WS-ADJ-READ-COUNT
+                   PERFORM APPLY-CORRECTIONS
+           END-READ.
+
+       APPLY-CORRECTIONS.
+      * Only fields the operator flagged for correction are touched --
+      * everything else on the record carries forward unchanged.
+           MOVE WS-ADJ-KEY TO WS-RED-VAR001.
+           IF CORRECT-FIELD1
+               MOVE WS-ADJ-FIELD1-NEW TO WS-RED-VAR001
+               ADD 1 TO WS-FIELD1-CORRECTED
+           END-IF.
+           MOVE ZERO TO WS-RED-VAR002.
+           IF CORRECT-FIELD2
+               MOVE WS-ADJ-FIELD2-NEW TO WS-RED-VAR002
+               ADD 1 TO WS-FIELD2-CORRECTED
+           END-IF.
+
+           MOVE WS-RED-VAR001 TO WS-OUTPUT-FIELD1.
+           MOVE WS-RED-VAR002 TO WS-OUTPUT-FIELD2.
+           WRITE WS-OUTPUT-RECORD.
+           ADD 1 TO WS-RECORDS-WRITTEN.
 
        TERMINATION-PARAGRAPH.
-           CLOSE INPUT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-END-TS.
+           MOVE WS-ADJ-READ-COUNT     TO WS-CR-RECORDS-IN.
+           MOVE WS-RECORDS-WRITTEN    TO WS-CR-RECORDS-OUT.
+           MOVE RETURN-CODE           TO WS-CR-RETURN-CODE.
+           PERFORM WRITE-CONTROL-REPORT.
+           CLOSE ADJUSTMENT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE CONTROL-REPORT-FILE.
            DISPLAY "Program SAMPLEPGM2 completed."
            EXIT PROGRAM.
 
-       * Input and Output file definitions (JCL would define the DD names)
-       FD  INPUT-FILE
-           RECORD CONTAINS 80 CHARACTERS
-           DATA RECORD IS WS-INPUT-RECORD.
+       WRITE-CONTROL-REPORT.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-TITLE-LINE.
 
-       FD  OUTPUT-FILE
-           RECORD CONTAINS 100 CHARACTERS
-           DATA RECORD IS WS-OUTPUT-RECORD.
\ No newline at end of file
+           MOVE 'ADJUSTMENT RECORDS READ' TO WS-CTL-LABEL.
+           MOVE WS-ADJ-READ-COUNT TO WS-CTL-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-DETAIL-LINE.
+
+           MOVE 'FIELD1 CORRECTIONS APPLIED' TO WS-CTL-LABEL.
+           MOVE WS-FIELD1-CORRECTED TO WS-CTL-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-DETAIL-LINE.
+
+           MOVE 'FIELD2 CORRECTIONS APPLIED' TO WS-CTL-LABEL.
+           MOVE WS-FIELD2-CORRECTED TO WS-CTL-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-DETAIL-LINE.
+
+           MOVE 'CORRECTED RECORDS WRITTEN' TO WS-CTL-LABEL.
+           MOVE WS-RECORDS-WRITTEN TO WS-CTL-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-DETAIL-LINE.
+
+           MOVE 'JOB NAME'  TO WS-CTL-TEXT-LABEL.
+           MOVE WS-CR-JOB-NAME TO WS-CTL-TEXT-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-TEXT-LINE.
+
+           MOVE 'RUN START' TO WS-CTL-TEXT-LABEL.
+           MOVE WS-CR-START-TS TO WS-CTL-TEXT-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-TEXT-LINE.
+
+           MOVE 'RUN END'   TO WS-CTL-TEXT-LABEL.
+           MOVE WS-CR-END-TS TO WS-CTL-TEXT-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-TEXT-LINE.
+
+           MOVE 'RETURN CODE' TO WS-CTL-LABEL.
+           MOVE WS-CR-RETURN-CODE TO WS-CTL-VALUE.
+           WRITE WS-CONTROL-REPORT-LINE FROM WS-CTL-DETAIL-LINE.
