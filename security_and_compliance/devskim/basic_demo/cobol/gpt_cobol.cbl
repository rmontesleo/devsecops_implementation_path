@@ -21,15 +21,66 @@
       
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * Uncomment or add file definitions if required
-      * SELECT INFILE ASSIGN TO SYSIN
-      *     ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT INPUT-VOLUME-FILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPT1500
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * Carries the year-to-date run/record/exception totals forward
+      * from one day's run to the next (request 024): read at start of
+      * run, updated totals written back out at end of run.
+           SELECT YTD-BALANCE-FILE-IN ASSIGN TO YTDBALIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-IN-STATUS.
+
+           SELECT YTD-BALANCE-FILE-OUT ASSIGN TO YTDBALOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-OUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-      * FD  INFILE.
-      * 01  IN-RECORD.
-      *     05 IN-FIELD PIC X(80).
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS WS-EXCEPTION-REPORT-LINE.
+       01  WS-EXCEPTION-REPORT-LINE PIC X(80).
+
+      * First record is a control header carrying the day's real
+      * record count; the loop below is driven off that, not a
+      * hardcoded literal.
+       FD  INPUT-VOLUME-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS WS-INPUT-VOLUME-RECORD.
+       01  WS-INPUT-VOLUME-RECORD.
+           05  WS-IVF-RECORD-COUNT   PIC 9(9).
+           05  WS-IVF-RUN-DATE       PIC 9(8).
+           05  FILLER                PIC X(63).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS WS-CHECKPOINT-RECORD.
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CKPT-ITERATION      PIC 9(4).
+           05  WS-CKPT-TIMESTAMP      PIC X(11).
+
+      * Flat carry-forward records; the structured field layout lives
+      * once in working storage (WS-YTD-BALANCE-RECORD, COPY YTDBAL)
+      * and is moved in/out of these via READ...INTO/WRITE...FROM.
+       FD  YTD-BALANCE-FILE-IN
+           RECORD CONTAINS 39 CHARACTERS
+           DATA RECORD IS WS-YTD-BALANCE-RECORD-IN.
+       01  WS-YTD-BALANCE-RECORD-IN  PIC X(39).
+
+       FD  YTD-BALANCE-FILE-OUT
+           RECORD CONTAINS 39 CHARACTERS
+           DATA RECORD IS WS-YTD-BALANCE-RECORD-OUT.
+       01  WS-YTD-BALANCE-RECORD-OUT PIC X(39).
 
        WORKING-STORAGE SECTION.
       * --------------------------------------------------------------
@@ -103,17 +154,103 @@
 
        01  WS-MORE-FIELDS.
            05 WS-DATE-FLD       PIC 9(8) VALUE ZEROS.
-           05 WS-AMOUNT-FLD     PIC 9(7)V99 VALUE 0.
+           05 WS-DATE-FLD-PARTS REDEFINES WS-DATE-FLD.
+               10 WS-DATE-YYYY    PIC 9(4).
+               10 WS-DATE-MM      PIC 9(2).
+               10 WS-DATE-DD      PIC 9(2).
+           05 WS-AMOUNT-FLD     COPY AMTUNSGN.
            05 WS-STATUS-FLD     PIC X(2)   VALUE SPACES.
 
+      * Proper calendar validation for WS-DATE-FLD -- month range,
+      * day range for the month (leap years included), and not later
+      * than today.
+       01  WS-DATE-VALIDATION-FIELDS.
+           05 WS-DATE-MAX-DAY      PIC 9(2) VALUE ZERO.
+           05 WS-DATE-VALID-SW     PIC X(1) VALUE 'N'.
+               88 DATE-IS-VALID       VALUE 'Y'.
+           05 WS-TODAY-DATE-NUM    PIC 9(8) VALUE ZERO.
+
+      * Shared date-validation fields/logic (request 016), also used
+      * by DEMO2000, so the month/day/leap-year/future-date rules
+      * live in one place instead of two.
+           COPY DTVALWS.
+
+      * Exception report for every WS-STATUS-FLD "XX" outcome, so a
+      * failed edit is more than a DISPLAY line that scrolls off.
+       01  WS-EXCEPTION-FIELDS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-EXCEPTION-FILE-STATUS.
+           05 WS-EXCEPTION-COUNT       PIC 9(4) VALUE ZERO.
+
+      * Standard end-of-job control report fields, shared with
+      * SAMPLEPGM/SAMPLEPGM2/DEMO2000/REDEFINE-EXAMPLE via
+      * copybooks/CTLRPTWS.cpy (request 021).
+       COPY CTLRPTWS.
+
+      * Real input volume driving the main loop, in place of a
+      * hardcoded UNTIL WS-COUNTER-1 > 10.
+       01  WS-VOLUME-FIELDS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-INPUT-FILE-STATUS.
+           05 WS-INPUT-FILE-OPEN-SW    PIC X(1) VALUE 'N'.
+               88 INPUT-FILE-IS-OPEN     VALUE 'Y'.
+           05 WS-INPUT-RECORD-COUNT    PIC 9(9) VALUE ZERO.
+      * Counts iterations actually executed by 2000-PROCESS-DATA this
+      * run, as opposed to WS-INPUT-RECORD-COUNT (the full day's
+      * volume) - the two differ whenever a req013 restart resumes
+      * mid-stream, so the control report and YTD accumulator both
+      * need this rather than WS-INPUT-RECORD-COUNT.
+           05 WS-ITERATIONS-THIS-RUN   PIC 9(9) VALUE ZERO.
+
+      * Checkpoint/restart for the main VARYING loop, mirroring the
+      * pattern used by SAMPLEPGM's checkpoint file.
+       01  WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 5.
+           05 WS-CHECKPOINT-COUNT      PIC 9(4) VALUE ZERO.
+           COPY FILESTAT REPLACING FS-NAME BY WS-CHECKPOINT-STATUS.
+           05 WS-RESTART-SWITCH        PIC X VALUE 'N'.
+               88 RESTART-REQUESTED       VALUE 'Y'.
+               88 NORMAL-START            VALUE 'N'.
+           05 WS-RESTART-ITERATION     PIC 9(4) VALUE 1.
+           COPY FILESTAT REPLACING FS-NAME BY WS-YTD-IN-STATUS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-YTD-OUT-STATUS.
+
+      * Structured working copy of the YTD balance record (request 024).
+      * The IN/OUT files themselves use flat PIC X(34) FD records; this
+      * is the one and only structured copy of the field layout, moved
+      * in via READ...INTO and out via WRITE...FROM so the field names
+      * from copybook YTDBAL never have to exist in two 01s at once.
+       01  WS-YTD-BALANCE-RECORD.
+           COPY YTDBAL.
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05 WS-EXC-LABEL      PIC X(20) VALUE 'EXCEPTION ITERATION:'.
+           05 WS-EXC-ITERATION  PIC ZZZ9.
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 WS-EXC-REASON     PIC X(40) VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE SPACES.
+
+      * Printed summary line for WS-AMOUNT-FLD, the running monetary
+      * total for the run. DECIMAL-POINT IS COMMA is in effect, so the
+      * edited picture uses periods for grouping and a comma for the
+      * decimal point.
+       01  WS-SUMMARY-REPORT-LINE.
+           05 WS-RPT-LABEL       PIC X(30)
+               VALUE 'DEMO1500 RUN TOTAL AMOUNT:'.
+           05 WS-RPT-AMOUNT      PIC Z.ZZZ.ZZ9,99.
+           05 FILLER             PIC X(38) VALUE SPACES.
+
       * That covers 63 variables so far. We will define more below:
 
        01  WS-EXTRA-FIELDS.
            05 WS-EXTRA-1        PIC 9(5)   VALUE 0.
            05 WS-EXTRA-2        PIC 9(5)   VALUE 0.
-           05 WS-EXTRA-3        PIC 9(5)   VALUE 0.
-           05 WS-EXTRA-4        PIC 9(5)   VALUE 0.
-           05 WS-EXTRA-5        PIC 9(5)   VALUE 0.
+      * WS-EXTRA-3/4/5 carry the year-to-date accumulator working
+      * values (request 024): loaded from YTD-BALANCE-FILE-IN at start
+      * of run, added to by this run's activity, and written forward
+      * to YTD-BALANCE-FILE-OUT at end of run. See 1400-LOAD-YTD-
+      * BALANCE and 9100-UPDATE-YTD-BALANCE.
+           05 WS-YTD-RUN-COUNT-WS    PIC 9(5)   VALUE 0.
+           05 WS-YTD-RECORDS-WS      PIC 9(9)   VALUE 0.
+           05 WS-YTD-EXCEPT-WS       PIC 9(9)   VALUE 0.
            05 WS-EXTRA-6        PIC X(8)   VALUE SPACES.
            05 WS-EXTRA-7        PIC X(8)   VALUE SPACES.
            05 WS-EXTRA-8        PIC 9(5)   VALUE 0.
@@ -134,10 +271,33 @@
        PROCEDURE DIVISION.
        0001-MAIN-PARA.
            DISPLAY "STARTING DEMO1500 PROGRAM...".
+           MOVE 'DEMO1500' TO WS-CR-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-START-TS.
            PERFORM 1000-INITIALIZE-VARIABLES.
+           PERFORM 1300-DETERMINE-RESTART-POSITION.
+           PERFORM 1400-LOAD-YTD-BALANCE.
+      * A restart must not OPEN OUTPUT (which truncates) over exception
+      * lines the prior aborted run already wrote before its last
+      * checkpoint; extend the existing file instead.
+           IF RESTART-REQUESTED
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+           IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING EXCEPTION REPORT FILE: "
+                       WS-EXCEPTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               IF INPUT-FILE-IS-OPEN
+                   CLOSE INPUT-VOLUME-FILE
+               END-IF
+               GOBACK
+           END-IF.
            PERFORM 2000-PROCESS-DATA
-               VARYING WS-COUNTER-1 FROM 1 BY 1
-               UNTIL WS-COUNTER-1 > 10.
+               VARYING WS-COUNTER-1 FROM WS-RESTART-ITERATION BY 1
+               UNTIL WS-COUNTER-1 > WS-INPUT-RECORD-COUNT.
+           PERFORM 2200-WRITE-SUMMARY-REPORT.
+           CLOSE EXCEPTION-REPORT-FILE.
            PERFORM 9000-TERMINATE-PROGRAM.
            STOP RUN.
 
@@ -145,33 +305,210 @@
            MOVE 0          TO WS-COUNTER-2, WS-COUNTER-3
                              WS-NUM-FLD-1, WS-NUM-FLD-2
                              WS-NUM-FLD-3, WS-NUM-FLD-4
-                             WS-EXTRA-1, WS-EXTRA-2.
+                             WS-EXTRA-1, WS-EXTRA-2
+                             WS-ITERATIONS-THIS-RUN.
            MOVE SPACES     TO WS-FIELD-1, WS-FIELD-2
                              WS-FIELD-3, WS-FIELD-4
                              WS-EXTRA-6, WS-EXTRA-7.
            MOVE ZEROS      TO WS-DATE-FLD, WS-AMOUNT-FLD.
+           PERFORM 1100-READ-VOLUME-CONTROL.
            DISPLAY "VARIABLES INITIALIZED".
            EXIT.
 
+       1100-READ-VOLUME-CONTROL.
+           MOVE ZERO TO WS-INPUT-RECORD-COUNT.
+           OPEN INPUT INPUT-VOLUME-FILE.
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING INPUT VOLUME FILE: "
+                       WS-INPUT-FILE-STATUS
+           ELSE
+               MOVE 'Y' TO WS-INPUT-FILE-OPEN-SW
+               READ INPUT-VOLUME-FILE INTO WS-INPUT-VOLUME-RECORD
+                   AT END
+                       MOVE ZERO TO WS-INPUT-RECORD-COUNT
+                   NOT AT END
+                       MOVE WS-IVF-RECORD-COUNT TO WS-INPUT-RECORD-COUNT
+                       MOVE WS-IVF-RUN-DATE TO WS-DATE-FLD
+                       PERFORM 1200-VALIDATE-DATE-FLD
+               END-READ
+           END-IF.
+           DISPLAY "REAL INPUT VOLUME FOR THIS RUN: "
+                   WS-INPUT-RECORD-COUNT.
+           EXIT.
+
+       1200-VALIDATE-DATE-FLD.
+      * Delegates to the shared 8100-VALIDATE-COMMON-DATE routine
+      * (copybook DTVALPR) so DEMO1500 and DEMO2000 apply the exact
+      * same month/day/leap-year/future-date rules.
+           MOVE WS-DATE-YYYY TO WS-CV-DATE-YYYY.
+           MOVE WS-DATE-MM   TO WS-CV-DATE-MM.
+           MOVE WS-DATE-DD   TO WS-CV-DATE-DD.
+           MOVE WS-DATE-FLD  TO WS-CV-DATE-NUM.
+           PERFORM 8100-VALIDATE-COMMON-DATE.
+           MOVE WS-CV-DATE-VALID-SW TO WS-DATE-VALID-SW.
+           IF NOT DATE-IS-VALID
+               DISPLAY "INVALID RUN DATE IN VOLUME CONTROL RECORD - "
+                       "REJECTING RUN: " WS-DATE-FLD
+               MOVE ZERO TO WS-INPUT-RECORD-COUNT
+               MOVE 20 TO RETURN-CODE
+           END-IF.
+           EXIT.
+
+       COPY DTVALPR.
+
+       1400-LOAD-YTD-BALANCE.
+      * Picks up the running year-to-date totals carried forward from
+      * the prior run (request 024). No balance file yet (first run
+      * ever, or the carry-forward file wasn't provided) just starts
+      * the accumulator at zero.
+           MOVE ZERO TO WS-YTD-RUN-COUNT-WS
+                        WS-YTD-RECORDS-WS
+                        WS-YTD-EXCEPT-WS.
+           OPEN INPUT YTD-BALANCE-FILE-IN.
+           IF WS-YTD-IN-STATUS = '00'
+               READ YTD-BALANCE-FILE-IN INTO WS-YTD-BALANCE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WS-YTD-RUN-COUNT     TO WS-YTD-RUN-COUNT-WS
+                       MOVE WS-YTD-RECORDS-TOTAL TO WS-YTD-RECORDS-WS
+                       MOVE WS-YTD-EXCEPT-TOTAL  TO WS-YTD-EXCEPT-WS
+               END-READ
+               CLOSE YTD-BALANCE-FILE-IN
+           ELSE
+               DISPLAY "NO PRIOR YTD BALANCE FILE, STARTING YTD FRESH"
+           END-IF.
+           EXIT.
+
+       1300-DETERMINE-RESTART-POSITION.
+           MOVE 'N' TO WS-RESTART-SWITCH.
+           MOVE 1 TO WS-RESTART-ITERATION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               PERFORM 1310-READ-LAST-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE PRESENT, STARTING FRESH RUN"
+           END-IF.
+           EXIT.
+
+       1310-READ-LAST-CHECKPOINT-RECORD.
+           MOVE ZERO TO WS-CKPT-ITERATION.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = '10'
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                   AT END
+                       MOVE '10' TO WS-CHECKPOINT-STATUS
+               END-READ
+           END-PERFORM.
+           IF WS-CKPT-ITERATION > 0
+               SET RESTART-REQUESTED TO TRUE
+               COMPUTE WS-RESTART-ITERATION = WS-CKPT-ITERATION + 1
+               DISPLAY "RESTARTING AFTER CHECKPOINT ITERATION "
+                       WS-CKPT-ITERATION
+           END-IF.
+           EXIT.
+
+       2100-TAKE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-COUNTER-1 TO WS-CKPT-ITERATION
+               MOVE FUNCTION CURRENT-DATE(1:11) TO WS-CKPT-TIMESTAMP
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '05'
+                       OR WS-CHECKPOINT-STATUS = '00'
+                   WRITE WS-CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "UNABLE TO OPEN CHECKPOINT FILE, STATUS "
+                           WS-CHECKPOINT-STATUS
+               END-IF
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+           EXIT.
+
+       2200-WRITE-SUMMARY-REPORT.
+           MOVE WS-AMOUNT-FLD TO WS-RPT-AMOUNT.
+           WRITE WS-EXCEPTION-REPORT-LINE FROM WS-SUMMARY-REPORT-LINE.
+           DISPLAY "RUN TOTAL AMOUNT: " WS-RPT-AMOUNT.
+           EXIT.
+
        2000-PROCESS-DATA.
            DISPLAY "PROCESSING CYCLE STARTED FOR ITERATION: "
                     WS-COUNTER-1.
+           ADD 1 TO WS-ITERATIONS-THIS-RUN.
       * You can add more lines here to manipulate all the variables
            COMPUTE WS-COUNTER-2 = WS-COUNTER-2 + WS-COUNTER-1.
            COMPUTE WS-NUM-FLD-1 = WS-NUM-FLD-1 + WS-COUNTER-2.
+           ADD WS-NUM-FLD-1 TO WS-AMOUNT-FLD.
            IF WS-COUNTER-1 = 5
                MOVE "OK" TO WS-STATUS-FLD
            ELSE
                MOVE "XX" TO WS-STATUS-FLD
+               PERFORM 2100-WRITE-EXCEPTION-RECORD
            END-IF
            DISPLAY "CURRENT WS-NUM-FLD-1: " WS-NUM-FLD-1
                    " STATUS: " WS-STATUS-FLD.
+           PERFORM 2100-TAKE-CHECKPOINT-IF-DUE.
+           EXIT.
+
+       2100-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE WS-COUNTER-1 TO WS-EXC-ITERATION.
+           MOVE 'STATUS-FLD EDIT FAILED (NOT "OK")' TO WS-EXC-REASON.
+           WRITE WS-EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-DETAIL-LINE.
            EXIT.
 
        9000-TERMINATE-PROGRAM.
+           IF INPUT-FILE-IS-OPEN
+               CLOSE INPUT-VOLUME-FILE
+           END-IF.
            DISPLAY "ENDING DEMO1500 PROGRAM...".
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-END-TS.
+           MOVE WS-ITERATIONS-THIS-RUN TO WS-CR-RECORDS-IN.
+           COMPUTE WS-CR-RECORDS-OUT =
+               WS-ITERATIONS-THIS-RUN - WS-EXCEPTION-COUNT.
+           MOVE WS-EXCEPTION-COUNT    TO WS-CR-RECORDS-REJ.
+           MOVE RETURN-CODE           TO WS-CR-RETURN-CODE.
+           IF RESTART-REQUESTED
+               SET WS-CR-PARTIAL-RUN TO TRUE
+           END-IF.
+           PERFORM 9100-UPDATE-YTD-BALANCE.
+           PERFORM 8200-DISPLAY-CONTROL-REPORT.
            EXIT.
 
+       9100-UPDATE-YTD-BALANCE.
+      * Adds this run's activity to the YTD working totals and carries
+      * them forward to YTD-BALANCE-FILE-OUT for tomorrow's run
+      * (request 024).
+           ADD 1                    TO WS-YTD-RUN-COUNT-WS.
+           ADD WS-ITERATIONS-THIS-RUN TO WS-YTD-RECORDS-WS.
+           ADD WS-EXCEPTION-COUNT    TO WS-YTD-EXCEPT-WS.
+           MOVE 'DEMO1500'           TO WS-YTD-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-YTD-AS-OF-DATE.
+           MOVE WS-YTD-RUN-COUNT-WS  TO WS-YTD-RUN-COUNT.
+           MOVE WS-YTD-RECORDS-WS    TO WS-YTD-RECORDS-TOTAL.
+           MOVE WS-YTD-EXCEPT-WS     TO WS-YTD-EXCEPT-TOTAL.
+           OPEN OUTPUT YTD-BALANCE-FILE-OUT.
+           IF WS-YTD-OUT-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING YTD BALANCE OUT FILE: "
+                       WS-YTD-OUT-STATUS
+           ELSE
+               WRITE WS-YTD-BALANCE-RECORD-OUT
+                   FROM WS-YTD-BALANCE-RECORD
+               CLOSE YTD-BALANCE-FILE-OUT
+           END-IF.
+           IF RESTART-REQUESTED
+               DISPLAY "NOTE: RESTARTED RUN - RECORDS/EXCEPTION "
+                       "COUNTS CARRIED INTO YTD COVER THE RESUMED "
+                       "SEGMENT ONLY"
+           END-IF.
+           DISPLAY "YTD RUN COUNT      : " WS-YTD-RUN-COUNT-WS.
+           DISPLAY "YTD RECORDS TOTAL  : " WS-YTD-RECORDS-WS.
+           DISPLAY "YTD EXCEPTION TOTAL: " WS-YTD-EXCEPT-WS.
+           EXIT.
+
+       COPY CTLRPTPR.
+
       * ---------------------------------------------------------------
       * Below we can create multiple similar paragraphs to reach ~1500
       * lines. Each repeated paragraph can do some minor variations
