@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.  SAMPLEPGM.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -6,7 +6,61 @@ IDENTIFICATION DIVISION.
        OBJECT-COMPUTER.  IBM-ZOS.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO INFILE
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-INPUT-RRN
+               FILE STATUS IS WS-FILE-STATUS-IN.
+
+           SELECT OUTPUT-FILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-OUT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REJ.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS WS-INPUT-RECORD.
+       01  WS-INPUT-RECORD.
+           05  WS-INPUT-FIELD1 PIC X(20).
+           05  WS-INPUT-FIELD2 PIC 9(9).
+           05  FILLER         PIC X(51).
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS WS-OUTPUT-RECORD.
+       01  WS-OUTPUT-RECORD.
+           05  WS-OUTPUT-FIELD1   PIC X(50).
+           05  WS-OUTPUT-FIELD2   PIC 9(7).
+           05  WS-OUTPUT-RUN-DATE PIC 9(8).
+           05  FILLER             PIC X(35).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS WS-CHECKPOINT-RECORD.
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CKPT-RRN        PIC 9(9).
+           05  WS-CKPT-TIMESTAMP  PIC X(11).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 106 CHARACTERS
+           DATA RECORD IS WS-REJECT-RECORD.
+       01  WS-REJECT-RECORD.
+           05  WS-REJ-INPUT-RECORD  PIC X(80).
+           05  WS-REJ-REASON-CODE   PIC X(4).
+           05  WS-REJ-REASON-TEXT   PIC X(20).
+           05  FILLER               PIC X(2).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05  WS-VAR001 PIC X(20) VALUE SPACES.
@@ -19,7 +73,9 @@ IDENTIFICATION DIVISION.
            05  WS-VAR008 PIC S9(9) COMP VALUE ZERO.
            05  WS-VAR009 PIC X(100) VALUE SPACES.
            05  WS-VAR010 PIC 9(3) VALUE ZERO.
-           * ... (Repeat similar definitions up to WS-VAR100)
+      * ... (Repeat similar definitions up to WS-VAR100)
+           05  WS-VAR050 PIC X(20) VALUE SPACES.
+           05  WS-VAR051 PIC 9(9) VALUE ZERO.
            05  WS-VAR098 PIC X(20) VALUE SPACES.
            05  WS-VAR099 PIC 9(9) VALUE ZERO.
            05  WS-VAR100 PIC A(10) VALUE SPACES.
@@ -28,88 +84,329 @@ IDENTIFICATION DIVISION.
            05  WS-LOOP-COUNTER PIC 9(4) VALUE ZERO.
            05  WS-ARRAY-INDEX PIC 9(4) VALUE ZERO.
 
+      * In-memory cross-reference of input keys seen so far this run,
+      * used by CHECK-FOR-DUPLICATE-RECORD to catch duplicate input
+      * records within the run instead of only downstream (request
+      * 023). WS-DUP-ENTRY-COUNT tracks how many of the 100 slots are
+      * populated.
        01  WS-ARRAYS.
+           05  WS-DUP-ENTRY-COUNT PIC 9(4) VALUE ZERO.
+           05  WS-DUP-FOUND-SW    PIC X(1) VALUE 'N'.
+               88  DUPLICATE-FOUND        VALUE 'Y'.
+               88  DUPLICATE-NOT-FOUND    VALUE 'N'.
+      * Set once the 100-slot cross-reference fills, so coverage past
+      * that point is degraded (further duplicates go undetected); the
+      * warning below fires once instead of once per remaining record.
+           05  WS-DUP-TABLE-FULL-SW PIC X(1) VALUE 'N'.
+               88  DUP-TABLE-FULL-WARNED  VALUE 'Y'.
            05  WS-ARRAY-1 OCCURS 100 TIMES.
-               10  WS-ARRAY-ELEMENT PIC X(10) VALUE SPACES.
+               10  WS-ARRAY-ELEMENT.
+                   15  WS-DUP-KEY-FIELD1 PIC X(20) VALUE SPACES.
+                   15  WS-DUP-KEY-FIELD2 PIC 9(9)  VALUE ZERO.
 
+      * File-status layout shared with SAMPLEPGM2/DEMO1500/REDEFINE-
+      * EXAMPLE via copybooks/FILESTAT.cpy (request 020), so widening
+      * the PICTURE happens once for the whole shop.
        01  WS-FILE-STATUS.
-           05  WS-FILE-STATUS-IN  PIC XX VALUE SPACES.
-           05  WS-FILE-STATUS-OUT PIC XX VALUE SPACES.
+           COPY FILESTAT REPLACING FS-NAME BY WS-FILE-STATUS-IN.
+           COPY FILESTAT REPLACING FS-NAME BY WS-FILE-STATUS-OUT.
+           COPY FILESTAT REPLACING FS-NAME BY WS-FILE-STATUS-REJ.
 
-       01  WS-INPUT-RECORD.
-           05  WS-INPUT-FIELD1 PIC X(20).
-           05  WS-INPUT-FIELD2 PIC 9(9).
-           * ... other input fields
+      * Standard end-of-job control report fields, shared with
+      * SAMPLEPGM2/DEMO1500/DEMO2000/REDEFINE-EXAMPLE via
+      * copybooks/CTLRPTWS.cpy (request 021).
+       COPY CTLRPTWS.
 
-       01  WS-OUTPUT-RECORD.
-           05  WS-OUTPUT-FIELD1 PIC X(50).
-           05  WS-OUTPUT-FIELD2 PIC 9(7).
-           * ... other output fields
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-RECORD-SW    PIC X  VALUE 'Y'.
+               88  RECORD-IS-VALID          VALUE 'Y'.
+               88  RECORD-IS-INVALID        VALUE 'N'.
+           05  WS-REJECT-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-RECORDS-READ       PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-WRITTEN    PIC 9(9) VALUE ZERO.
 
-       PROCEDURE DIVISION.
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-LENGTH        PIC 9(4) VALUE ZERO.
+           05  WS-PARM-RUN-DATE      PIC 9(8) VALUE ZERO.
+           05  WS-PARM-CYCLE-TYPE    PIC X(4) VALUE SPACES.
+               88  CYCLE-IS-DAILY            VALUE 'DAIL'.
+               88  CYCLE-IS-WEEKLY           VALUE 'WEEK'.
+               88  CYCLE-IS-MONTH-END        VALUE 'MEND'.
+
+       01  WS-INPUT-RRN            PIC 9(9) VALUE ZERO.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(6) VALUE 1000.
+           05  WS-CHECKPOINT-COUNT      PIC 9(6) VALUE ZERO.
+           COPY FILESTAT REPLACING FS-NAME BY WS-CHECKPOINT-STATUS.
+           05  WS-RESTART-SWITCH        PIC X    VALUE 'N'.
+               88  RESTART-REQUESTED           VALUE 'Y'.
+               88  NORMAL-START                VALUE 'N'.
+           05  WS-RESTART-RRN           PIC 9(9) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  WS-PARM-AREA.
+           05  WS-PARM-LEN           PIC S9(4) COMP.
+           05  WS-PARM-DATA          PIC X(13).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
        MAIN-PARAGRAPH.
+           PERFORM PARSE-RUN-PARM.
            PERFORM INITIALIZATION-PARAGRAPH.
-           PERFORM PROCESS-DATA-PARAGRAPH UNTIL WS-FILE-STATUS-IN = '10'.
+           PERFORM PROCESS-DATA-PARAGRAPH
+               UNTIL WS-FILE-STATUS-IN = '10'.
            PERFORM TERMINATION-PARAGRAPH.
            GOBACK.
 
+       PARSE-RUN-PARM.
+      * PARM='YYYYMMDD,CCCC' -- run date and cycle (DAIL/WEEK/MEND).
+      * Absent or malformed PARM defaults to a daily cycle dated today,
+      * so operators can still run the step with no PARM at all.
+           MOVE ZERO TO WS-PARM-RUN-DATE.
+           MOVE 'DAIL' TO WS-PARM-CYCLE-TYPE.
+           MOVE WS-PARM-LEN TO WS-PARM-LENGTH.
+           IF WS-PARM-LENGTH >= 13
+               IF WS-PARM-DATA(1:8) IS NUMERIC
+                   MOVE WS-PARM-DATA(1:8) TO WS-PARM-RUN-DATE
+               END-IF
+               MOVE WS-PARM-DATA(10:4) TO WS-PARM-CYCLE-TYPE
+           END-IF.
+           IF WS-PARM-RUN-DATE = ZERO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PARM-RUN-DATE
+           END-IF.
+           IF WS-PARM-CYCLE-TYPE NOT = 'DAIL'
+                   AND WS-PARM-CYCLE-TYPE NOT = 'WEEK'
+                   AND WS-PARM-CYCLE-TYPE NOT = 'MEND'
+               MOVE 'DAIL' TO WS-PARM-CYCLE-TYPE
+           END-IF.
+           DISPLAY "Run date: " WS-PARM-RUN-DATE
+                   " Cycle type: " WS-PARM-CYCLE-TYPE.
+      * Month-end cycles move more volume, so checkpoint less often.
+           IF CYCLE-IS-MONTH-END
+               MOVE 5000 TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+
        INITIALIZATION-PARAGRAPH.
            DISPLAY "Program SAMPLEPGM started."
-           OPEN INPUT INPUT-FILE
-               FILE STATUS IS WS-FILE-STATUS-IN.
+           MOVE 'SAMPLEPGM' TO WS-CR-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-START-TS.
+           PERFORM DETERMINE-RESTART-POSITION.
+
+           OPEN I-O INPUT-FILE.
            IF WS-FILE-STATUS-IN NOT = '00' THEN
                DISPLAY "Error opening input file: " WS-FILE-STATUS-IN
+               MOVE 8 TO RETURN-CODE
                GOBACK
-           END IF.
+           END-IF.
 
-           OPEN OUTPUT OUTPUT-FILE
-               FILE STATUS IS WS-FILE-STATUS-OUT.
+      * A restart must not OPEN OUTPUT (which truncates) over records
+      * the prior aborted run already wrote before its last checkpoint;
+      * extend the existing file instead so those records survive.
+           IF RESTART-REQUESTED
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
            IF WS-FILE-STATUS-OUT NOT = '00' THEN
                DISPLAY "Error opening output file: " WS-FILE-STATUS-OUT
+               MOVE 12 TO RETURN-CODE
+               CLOSE INPUT-FILE
+               GOBACK
+           END-IF.
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-FILE-STATUS-REJ NOT = '00' THEN
+               DISPLAY "Error opening reject file: " WS-FILE-STATUS-REJ
+               MOVE 13 TO RETURN-CODE
+               CLOSE INPUT-FILE
+               CLOSE OUTPUT-FILE
                GOBACK
-           END IF.
+           END-IF.
+
+           IF RESTART-REQUESTED
+               MOVE WS-RESTART-RRN TO WS-INPUT-RRN
+               START INPUT-FILE KEY IS EQUAL TO WS-INPUT-RRN
+                   INVALID KEY
+                       DISPLAY "Restart position not found, RRN "
+                               WS-INPUT-RRN
+                       MOVE 16 TO RETURN-CODE
+               END-START
+           END-IF.
 
-           * Initialize variables (Example)
+      * Initialize variables (Example)
            MOVE "Initial Value" TO WS-VAR001.
            MOVE 12345 TO WS-VAR002.
-           * ... initialize other variables
+      * ... initialize other variables
+
+      * Duplicate-detection cross-reference starts this run empty; see
+      * CHECK-FOR-DUPLICATE-RECORD.
+           MOVE ZERO TO WS-DUP-ENTRY-COUNT.
 
-           * Initialize array
-           PERFORM VARYING WS-ARRAY-INDEX FROM 1 BY 1 UNTIL WS-ARRAY-INDEX > 100
-               MOVE "Array Value" TO WS-ARRAY-ELEMENT(WS-ARRAY-INDEX)
-           END PERFORM.
+       DETERMINE-RESTART-POSITION.
+           MOVE 'N' TO WS-RESTART-SWITCH.
+           MOVE ZERO TO WS-RESTART-RRN.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM READ-LAST-CHECKPOINT-RECORD
+                       SET RESTART-REQUESTED TO TRUE
+                       COMPUTE WS-RESTART-RRN = WS-CKPT-RRN + 1
+                       DISPLAY "Restarting after checkpoint RRN "
+                               WS-CKPT-RRN
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint file present, starting fresh run."
+           END-IF.
 
+       READ-LAST-CHECKPOINT-RECORD.
+      * Advance to the final checkpoint record written by the prior run
+      * so a restart resumes after the LAST checkpoint, not the first.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = '10'
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                   AT END
+                       SET WS-CHECKPOINT-STATUS TO SPACES
+                       MOVE '10' TO WS-CHECKPOINT-STATUS
+               END-READ
+           END-PERFORM.
 
        PROCESS-DATA-PARAGRAPH.
-           READ INPUT-FILE INTO WS-INPUT-RECORD
+           READ INPUT-FILE NEXT INTO WS-INPUT-RECORD
                AT END SET WS-FILE-STATUS-IN TO '10'
                NOT AT END
-                   * Process input data
-                   MOVE WS-INPUT-FIELD1 TO WS-VAR050.  * Example
-                   MOVE WS-INPUT-FIELD2 TO WS-VAR051.  * Example
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM VALIDATE-INPUT-RECORD
+                   IF RECORD-IS-VALID
+      * Process input data
+                       MOVE WS-INPUT-FIELD1 TO WS-VAR050
+                       MOVE WS-INPUT-FIELD2 TO WS-VAR051
 
-                   * Perform calculations or other logic using the variables
-                   ADD WS-VAR002 TO WS-VAR004 GIVING WS-VAR008.
+      * Perform calculations or other logic using the variables
+                       ADD WS-VAR002 TO WS-VAR004 GIVING WS-VAR008
 
-                   * Format output record
-                   MOVE WS-VAR001 TO WS-OUTPUT-FIELD1.
-                   MOVE WS-VAR008 TO WS-OUTPUT-FIELD2.
+      * Format output record
+                       MOVE WS-VAR001 TO WS-OUTPUT-FIELD1
+                       MOVE WS-VAR008 TO WS-OUTPUT-FIELD2
+                       MOVE WS-PARM-RUN-DATE TO WS-OUTPUT-RUN-DATE
 
-                   * Write output record
-                   WRITE WS-OUTPUT-RECORD.
-           END READ.
+      * Write output record
+                       WRITE WS-OUTPUT-RECORD
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                   END-IF
+
+                   PERFORM TAKE-CHECKPOINT-IF-DUE
+           END-READ.
+
+       VALIDATE-INPUT-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           IF WS-INPUT-FIELD1 = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'R001' TO WS-REJ-REASON-CODE
+               MOVE 'FIELD1 IS BLANK' TO WS-REJ-REASON-TEXT
+           END-IF.
+           IF RECORD-IS-VALID
+                   AND WS-INPUT-FIELD2 NUMERIC
+                   AND WS-INPUT-FIELD2 = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'R002' TO WS-REJ-REASON-CODE
+               MOVE 'FIELD2 IS ZERO' TO WS-REJ-REASON-TEXT
+           END-IF.
+           IF RECORD-IS-VALID
+                   AND WS-INPUT-FIELD2 NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'R003' TO WS-REJ-REASON-CODE
+               MOVE 'FIELD2 NOT NUMERIC' TO WS-REJ-REASON-TEXT
+           END-IF.
+           IF RECORD-IS-VALID
+               PERFORM CHECK-FOR-DUPLICATE-RECORD
+               IF DUPLICATE-FOUND
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'R004' TO WS-REJ-REASON-CODE
+                   MOVE 'DUPLICATE INPUT REC' TO WS-REJ-REASON-TEXT
+               END-IF
+           END-IF.
+           IF RECORD-IS-INVALID
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       CHECK-FOR-DUPLICATE-RECORD.
+      * Linear scan of the keys seen so far this run; 100 slots is the
+      * same cap WS-ARRAY-1 has always had, so once it's full further
+      * records simply stop being cross-referenced (and stop being
+      * flagged) rather than overflowing the table.
+           SET DUPLICATE-NOT-FOUND TO TRUE.
+           IF WS-DUP-ENTRY-COUNT > 0
+               PERFORM VARYING WS-ARRAY-INDEX FROM 1 BY 1
+                       UNTIL WS-ARRAY-INDEX > WS-DUP-ENTRY-COUNT
+                       OR DUPLICATE-FOUND
+                   IF WS-DUP-KEY-FIELD1(WS-ARRAY-INDEX)
+                           = WS-INPUT-FIELD1
+                       AND WS-DUP-KEY-FIELD2(WS-ARRAY-INDEX)
+                           = WS-INPUT-FIELD2
+                       SET DUPLICATE-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF DUPLICATE-NOT-FOUND AND WS-DUP-ENTRY-COUNT < 100
+               ADD 1 TO WS-DUP-ENTRY-COUNT
+               MOVE WS-INPUT-FIELD1 TO
+                   WS-DUP-KEY-FIELD1(WS-DUP-ENTRY-COUNT)
+               MOVE WS-INPUT-FIELD2 TO
+                   WS-DUP-KEY-FIELD2(WS-DUP-ENTRY-COUNT)
+           END-IF.
+           IF DUPLICATE-NOT-FOUND AND WS-DUP-ENTRY-COUNT >= 100
+                   AND NOT DUP-TABLE-FULL-WARNED
+               DISPLAY "WARNING: DUPLICATE-DETECTION TABLE FULL AT "
+                       "100 KEYS - FURTHER DUPLICATES NOT DETECTED"
+               MOVE 4 TO RETURN-CODE
+               SET DUP-TABLE-FULL-WARNED TO TRUE
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-INPUT-RECORD TO WS-REJ-INPUT-RECORD.
+           WRITE WS-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       TAKE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-INPUT-RRN TO WS-CKPT-RRN
+               MOVE FUNCTION CURRENT-DATE(1:11) TO WS-CKPT-TIMESTAMP
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '05'
+                       OR WS-CHECKPOINT-STATUS = '00'
+                   WRITE WS-CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "Unable to open checkpoint file, status "
+                           WS-CHECKPOINT-STATUS
+               END-IF
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
 
        TERMINATION-PARAGRAPH.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE REJECT-FILE.
+           DISPLAY "Records rejected to suspense file: "
+                   WS-REJECT-COUNT.
            DISPLAY "Program SAMPLEPGM completed."
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-END-TS.
+           MOVE WS-RECORDS-READ    TO WS-CR-RECORDS-IN.
+           MOVE WS-RECORDS-WRITTEN TO WS-CR-RECORDS-OUT.
+           MOVE WS-REJECT-COUNT    TO WS-CR-RECORDS-REJ.
+           MOVE RETURN-CODE        TO WS-CR-RETURN-CODE.
+           IF RESTART-REQUESTED
+               SET WS-CR-PARTIAL-RUN TO TRUE
+           END-IF.
+           PERFORM 8200-DISPLAY-CONTROL-REPORT.
            EXIT PROGRAM.
 
-       * Input and Output file definitions (JCL would define the DD names)
-       FD  INPUT-FILE
-           RECORD CONTAINS 80 CHARACTERS
-           DATA RECORD IS WS-INPUT-RECORD.
-
-       FD  OUTPUT-FILE
-           RECORD CONTAINS 100 CHARACTERS
-           DATA RECORD IS WS-OUTPUT-RECORD.
\ No newline at end of file
+       COPY CTLRPTPR.
