@@ -25,12 +25,37 @@
       * SELECT INFILE ASSIGN TO SYSIN
       *     ORGANIZATION IS SEQUENTIAL.
 
+      * Carries the year-to-date run/record totals forward from one
+      * day's run to the next (request 024): read at start of run,
+      * updated totals written back out at end of run. Same design as
+      * DEMO1500's YTD-BALANCE-FILE-IN/OUT (see gpt_cobol.cbl).
+           SELECT YTD-BALANCE-FILE-IN ASSIGN TO YTDBALIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-IN-STATUS.
+
+           SELECT YTD-BALANCE-FILE-OUT ASSIGN TO YTDBALOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-OUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       * FD  INFILE.
       * 01  IN-RECORD.
       *     05 IN-FIELD PIC X(80).
 
+      * Flat carry-forward records; the structured field layout lives
+      * once in working storage (WS-YTD-BALANCE-RECORD, COPY YTDBAL)
+      * and is moved in/out of these via READ...INTO/WRITE...FROM.
+       FD  YTD-BALANCE-FILE-IN
+           RECORD CONTAINS 39 CHARACTERS
+           DATA RECORD IS WS-YTD-BALANCE-RECORD-IN.
+       01  WS-YTD-BALANCE-RECORD-IN  PIC X(39).
+
+       FD  YTD-BALANCE-FILE-OUT
+           RECORD CONTAINS 39 CHARACTERS
+           DATA RECORD IS WS-YTD-BALANCE-RECORD-OUT.
+       01  WS-YTD-BALANCE-RECORD-OUT PIC X(39).
+
       * -----------------------------------------------------------------
       * WORKING-STORAGE SECTION with REDEFINES
       * -----------------------------------------------------------------
@@ -42,6 +67,11 @@
            05 WS-COUNTER-2       PIC 9(4)  VALUE 0.
            05 WS-COUNTER-3       PIC 9(4)  VALUE 0.
            05 WS-COUNTER-4       PIC 9(4)  VALUE 0.
+               88 COUNTER-4-OVER-THRESHOLD  VALUE 11 THRU 9999.
+      * Counts iterations 2060-VALIDATE-DATE-REDEF flagged invalid,
+      * so an invalid date is actually reflected downstream instead of
+      * the validation outcome being computed and discarded.
+           05 WS-DATE-REJECT-COUNT PIC 9(4)  VALUE 0.
 
       * 2) A large block that uses REDEFINE to group data differently
        01  WS-GROUP-REDEF.
@@ -54,6 +84,13 @@
                  15 WS-MIDDLE-NAME    PIC X(20).
 
       * Another variation of REDEFINES with multiple levels
+      * WS-CODE-FLD already lives at its own offset in WS-BASE-FIELDS,
+      * independent of the WS-DATE-REDEF bytes; the extra WS-CODE-REDEF
+      * overlay this used to carry (a second REDEFINES of the same
+      * WS-BASE-FIELDS storage, just to reach WS-CODE-FLD's bytes
+      * through a different name) was dropped so a reader isn't left
+      * to prove by byte-counting that WS-CODE-ONLY and WS-YYYY/MM/DD
+      * never actually collided.
        01  WS-REDEF-BLOCK.
            05 WS-BASE-FIELDS.
               10 WS-FULL-DATE         PIC X(8).
@@ -63,10 +100,6 @@
               10 WS-YYYY             PIC X(4).
               10 WS-MM               PIC X(2).
               10 WS-DD               PIC X(2).
-           05 WS-CODE-REDEF REDEFINES WS-BASE-FIELDS.
-              10 FILLER              PIC X(8).
-              10 WS-CODE-ONLY        PIC X(5).
-              10 FILLER              PIC X(2).
 
       * More fields to push us toward 100 variables
        01  WS-STRING-FIELDS.
@@ -78,8 +111,17 @@
        01  WS-NUM-FIELDS.
            05 WS-NUM-1               PIC 9(6)   VALUE 0.
            05 WS-NUM-2               PIC 9(6)   VALUE 0.
-           05 WS-NUM-3               PIC 9(6)   VALUE 0.
-           05 WS-NUM-4               PIC 9(6)   VALUE 0.
+      * WS-NUM-3/4 carry the year-to-date accumulator working values
+      * (request 024): loaded from YTD-BALANCE-FILE-IN at start of run,
+      * added to by this run's activity, and written forward to
+      * YTD-BALANCE-FILE-OUT at end of run. See 1400-LOAD-YTD-BALANCE
+      * and 9100-UPDATE-YTD-BALANCE. DEMO2000 has no exception concept
+      * of its own (unlike DEMO1500), so WS-YTD-EXCEPT-TOTAL is always
+      * carried forward as zero and WS-STRING-1 through WS-STRING-4
+      * are left as still-unused filler rather than being forced into
+      * this accumulator.
+           05 WS-YTD-RUN-COUNT-WS    PIC 9(5)   VALUE 0.
+           05 WS-YTD-RECORDS-WS      PIC 9(9)   VALUE 0.
 
       * Additional REDEFINE: a grouped numeric field
        01  WS-COMPLEX-NUM.
@@ -89,67 +131,251 @@
               10 WS-NUM-LO           PIC 9(4).
 
       * More expansions
+      * WS-FLAG-1/2 carry named business states instead of bare Y/N/
+      * X/Z toggles, so WS-FULL-FLAGS is decodable from a DISPLAY or
+      * a dump without reading the code that set it.
        01  WS-FLAGS.
            05 WS-FLAG-1              PIC X(1)   VALUE "N".
-           05 WS-FLAG-2              PIC X(1)   VALUE "N".
+               88 FIRST-PASS-INDICATOR       VALUE "Y".
+               88 SUBSEQUENT-PASS-INDICATOR  VALUE "N".
+           05 WS-FLAG-2              PIC X(1)   VALUE "Z".
+               88 HIGH-VOLUME-INDICATOR      VALUE "X".
+               88 NORMAL-VOLUME-INDICATOR    VALUE "Z".
            05 WS-RESERVE-FLAGS       PIC X(3)   VALUE SPACES.
        01  WS-FLAGS-REDEF REDEFINES WS-FLAGS.
            05 WS-FULL-FLAGS          PIC X(5).
 
       * Define arrays and then REDEFINE them as single block if needed
+      * Genuinely indexed, ascending-key table with SEARCH ALL support
+      * (request 019), so a WS-ITEM lookup doesn't need a linear scan.
        01  WS-ARRAY-BLOCK.
-           05 WS-ARRAY-ITEMS OCCURS 5 TIMES.
+           05 WS-ARRAY-ITEMS OCCURS 5 TIMES
+                   ASCENDING KEY IS WS-ITEM
+                   INDEXED BY WS-ARRAY-IDX.
               10 WS-ITEM             PIC 9(4).
        01  WS-ARRAY-BLOCK-REDEF REDEFINES WS-ARRAY-BLOCK.
            05 WS-ARRAY-FULL         PIC X(50).
 
+       01  WS-ARRAY-SEARCH-FIELDS.
+           05 WS-SEARCH-ITEM        PIC 9(4) VALUE 0.
+           05 WS-SEARCH-FOUND-SW    PIC X(1) VALUE 'N'.
+               88 SEARCH-ITEM-FOUND     VALUE 'Y'.
+               88 SEARCH-ITEM-NOT-FOUND VALUE 'N'.
+
       * Weâ€™ve defined quite a few fields with redefines. 
       * You can continue to define more if you want bigger variety.
 
+      * Standardized form of WS-BIG-FIELD-REDEF's name parts: embedded
+      * leading/trailing spaces trimmed, case forced consistent, and
+      * combined into a single "LAST, FIRST MIDDLE" display field.
+       01  WS-NAME-STANDARDIZATION.
+           05 WS-STD-FIRST-NAME     PIC X(20).
+           05 WS-STD-LAST-NAME      PIC X(20).
+           05 WS-STD-MIDDLE-NAME    PIC X(20).
+           05 WS-STANDARDIZED-NAME  PIC X(64) VALUE SPACES.
+
+      * Shared date-validation fields/logic (request 016), also used
+      * by DEMO1500, so WS-DATE-REDEF's WS-YYYY/MM/DD get the same
+      * month/day/leap-year/future-date checks in both programs.
+       COPY DTVALWS.
+
+      * Standard end-of-job control report fields, shared with
+      * SAMPLEPGM/SAMPLEPGM2/DEMO1500/REDEFINE-EXAMPLE via
+      * copybooks/CTLRPTWS.cpy (request 021).
+       COPY CTLRPTWS.
+
+       01  WS-YTD-FILE-STATUS-FIELDS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-YTD-IN-STATUS.
+           COPY FILESTAT REPLACING FS-NAME BY WS-YTD-OUT-STATUS.
+
+      * Structured working copy of the YTD balance record (request 024).
+      * The IN/OUT files themselves use flat PIC X(34) FD records; this
+      * is the one and only structured copy of the field layout, moved
+      * in via READ...INTO and out via WRITE...FROM so the field names
+      * from copybook YTDBAL never have to exist in two 01s at once.
+       01  WS-YTD-BALANCE-RECORD.
+           COPY YTDBAL.
+
        PROCEDURE DIVISION.
        0001-MAIN-PARA.
            DISPLAY "STARTING DEMO2000 PROGRAM WITH REDEFINES...".
+           MOVE 'DEMO2000' TO WS-CR-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-START-TS.
            PERFORM 1000-INITIALIZE.
+           PERFORM 1400-LOAD-YTD-BALANCE.
            PERFORM 2000-PROCESS-DATA
                VARYING WS-COUNTER-1 FROM 1 BY 1
                UNTIL WS-COUNTER-1 > 3.
+           PERFORM 4000-BUILD-ARRAY-TABLE.
+           PERFORM 4100-SEARCH-ARRAY-TABLE.
            PERFORM 9000-TERMINATE-PROGRAM.
            STOP RUN.
 
        1000-INITIALIZE.
            DISPLAY "INITIALIZING VARIABLES...".
-           MOVE 0            TO WS-COUNTER-1, WS-COUNTER-2, WS-COUNTER-3, WS-COUNTER-4.
-           MOVE SPACES       TO WS-BIG-FIELD, WS-FIRST-NAME, WS-LAST-NAME, WS-MIDDLE-NAME.
+           MOVE 0            TO WS-COUNTER-1, WS-COUNTER-2,
+                                 WS-COUNTER-3, WS-COUNTER-4,
+                                 WS-DATE-REJECT-COUNT.
+           MOVE SPACES       TO WS-BIG-FIELD, WS-FIRST-NAME,
+                                 WS-LAST-NAME, WS-MIDDLE-NAME.
            MOVE 0            TO WS-NUM-FIELDS, WS-NUMERIC-BLOCK.
            MOVE SPACES       TO WS-STRING-FIELDS, WS-FULL-FLAGS.
            DISPLAY "INITIALIZATION COMPLETE.".
            EXIT.
 
+       1400-LOAD-YTD-BALANCE.
+      * Picks up the running year-to-date totals carried forward from
+      * the prior run (request 024). No balance file yet (first run
+      * ever, or the carry-forward file wasn't provided) just starts
+      * the accumulator at zero.
+           MOVE ZERO TO WS-YTD-RUN-COUNT-WS
+                        WS-YTD-RECORDS-WS.
+           OPEN INPUT YTD-BALANCE-FILE-IN.
+           IF WS-YTD-IN-STATUS = '00'
+               READ YTD-BALANCE-FILE-IN INTO WS-YTD-BALANCE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WS-YTD-RUN-COUNT     TO WS-YTD-RUN-COUNT-WS
+                       MOVE WS-YTD-RECORDS-TOTAL TO WS-YTD-RECORDS-WS
+               END-READ
+               CLOSE YTD-BALANCE-FILE-IN
+           ELSE
+               DISPLAY "NO PRIOR YTD BALANCE FILE, STARTING YTD FRESH"
+           END-IF.
+           EXIT.
+
        2000-PROCESS-DATA.
            DISPLAY "PROCESSING LOOP: " WS-COUNTER-1.
            ADD 1 TO WS-COUNTER-2.
-           MOVE "FIRSTNAME"  TO WS-FIRST-NAME.
-           MOVE "LASTNAME"   TO WS-LAST-NAME.
-           MOVE "MIDDLE"     TO WS-MIDDLE-NAME.
-           MOVE 20250128     TO WS-FULL-DATE    *> e.g. "20250128" for YYMMDD
+           MOVE "  FirstName "  TO WS-FIRST-NAME.
+           MOVE " lastName   "  TO WS-LAST-NAME.
+           MOVE "  middle"      TO WS-MIDDLE-NAME.
+           PERFORM 2050-STANDARDIZE-NAME.
+           MOVE 20250128     TO WS-FULL-DATE.
            MOVE "ABCDE"      TO WS-CODE-FLD.
-           DISPLAY "FULL-DATE: " WS-FULL-DATE
-                   ", YEAR: " WS-YYYY
-                   ", CODE: " WS-CODE-ONLY.
+           PERFORM 2060-VALIDATE-DATE-REDEF.
+           IF NOT CV-DATE-IS-VALID
+               ADD 1 TO WS-DATE-REJECT-COUNT
+               DISPLAY "FULL-DATE: " WS-FULL-DATE
+                       " REJECTED - INVALID DATE"
+           ELSE
+               DISPLAY "FULL-DATE: " WS-FULL-DATE
+                       ", YEAR: " WS-YYYY
+                       ", CODE: " WS-CODE-FLD
+           END-IF.
            IF WS-COUNTER-2 = 1
-               MOVE "Y" TO WS-FLAG-1
+               SET FIRST-PASS-INDICATOR TO TRUE
            ELSE
-               MOVE "N" TO WS-FLAG-1
+               SET SUBSEQUENT-PASS-INDICATOR TO TRUE
            END-IF
            DISPLAY "FLAGS: " WS-FULL-FLAGS.
            COMPUTE WS-NUM-1 = WS-NUM-1 + 100.
            DISPLAY "WS-NUM-1: " WS-NUM-1.
            EXIT.
 
+       2050-STANDARDIZE-NAME.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIRST-NAME))
+               TO WS-STD-FIRST-NAME.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LAST-NAME))
+               TO WS-STD-LAST-NAME.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MIDDLE-NAME))
+               TO WS-STD-MIDDLE-NAME.
+           MOVE SPACES TO WS-STANDARDIZED-NAME.
+           STRING FUNCTION TRIM(WS-STD-LAST-NAME) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-STD-FIRST-NAME) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-STD-MIDDLE-NAME) DELIMITED BY SIZE
+               INTO WS-STANDARDIZED-NAME
+           END-STRING.
+           DISPLAY "STANDARDIZED NAME: " WS-STANDARDIZED-NAME.
+           EXIT.
+
+       2060-VALIDATE-DATE-REDEF.
+      * Delegates to the shared 8100-VALIDATE-COMMON-DATE routine
+      * (copybook DTVALPR) so DEMO2000 and DEMO1500 apply the exact
+      * same month/day/leap-year/future-date rules.
+           MOVE WS-YYYY      TO WS-CV-DATE-YYYY.
+           MOVE WS-MM        TO WS-CV-DATE-MM.
+           MOVE WS-DD        TO WS-CV-DATE-DD.
+           MOVE WS-FULL-DATE TO WS-CV-DATE-NUM.
+           PERFORM 8100-VALIDATE-COMMON-DATE.
+           EXIT.
+
+       COPY DTVALPR.
+
+       4000-BUILD-ARRAY-TABLE.
+           DISPLAY "4000-BUILD-ARRAY-TABLE BEGIN".
+           MOVE 1010 TO WS-ITEM(1).
+           MOVE 1020 TO WS-ITEM(2).
+           MOVE 1030 TO WS-ITEM(3).
+           MOVE 1040 TO WS-ITEM(4).
+           MOVE 1050 TO WS-ITEM(5).
+           DISPLAY "4000-BUILD-ARRAY-TABLE END".
+           EXIT.
+
+       4100-SEARCH-ARRAY-TABLE.
+           DISPLAY "4100-SEARCH-ARRAY-TABLE BEGIN".
+           MOVE 1030 TO WS-SEARCH-ITEM.
+           SET SEARCH-ITEM-NOT-FOUND TO TRUE.
+           SET WS-ARRAY-IDX TO 1.
+           SEARCH ALL WS-ARRAY-ITEMS
+               AT END
+                   DISPLAY "ITEM NOT FOUND: " WS-SEARCH-ITEM
+               WHEN WS-ITEM(WS-ARRAY-IDX) = WS-SEARCH-ITEM
+                   SET SEARCH-ITEM-FOUND TO TRUE
+                   DISPLAY "ITEM FOUND AT INDEX: " WS-ARRAY-IDX
+                           " VALUE: " WS-ITEM(WS-ARRAY-IDX)
+           END-SEARCH.
+           DISPLAY "4100-SEARCH-ARRAY-TABLE END".
+           EXIT.
+
        9000-TERMINATE-PROGRAM.
            DISPLAY "ENDING DEMO2000 PROGRAM.".
+           MOVE FUNCTION CURRENT-DATE TO WS-CR-END-TS.
+      * WS-COUNTER-2 is incremented once per pass inside 2000-PROCESS-
+      * DATA's body, so it holds the true number of iterations executed
+      * (3) - unlike WS-COUNTER-1, the PERFORM...VARYING index, which
+      * is left one past the last iteration (4) by UNTIL semantics.
+           MOVE WS-COUNTER-2       TO WS-CR-RECORDS-IN.
+           COMPUTE WS-CR-RECORDS-OUT =
+               WS-COUNTER-2 - WS-DATE-REJECT-COUNT.
+           MOVE WS-DATE-REJECT-COUNT TO WS-CR-RECORDS-REJ.
+           IF WS-DATE-REJECT-COUNT > 0
+               MOVE 20 TO RETURN-CODE
+           END-IF.
+           MOVE RETURN-CODE  TO WS-CR-RETURN-CODE.
+           PERFORM 9100-UPDATE-YTD-BALANCE.
+           PERFORM 8200-DISPLAY-CONTROL-REPORT.
+           EXIT.
+
+       9100-UPDATE-YTD-BALANCE.
+      * Adds this run's activity to the YTD working totals and carries
+      * them forward to YTD-BALANCE-FILE-OUT for tomorrow's run
+      * (request 024).
+           ADD 1              TO WS-YTD-RUN-COUNT-WS.
+           ADD WS-COUNTER-2   TO WS-YTD-RECORDS-WS.
+           MOVE 'DEMO2000'    TO WS-YTD-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-YTD-AS-OF-DATE.
+           MOVE WS-YTD-RUN-COUNT-WS TO WS-YTD-RUN-COUNT.
+           MOVE WS-YTD-RECORDS-WS   TO WS-YTD-RECORDS-TOTAL.
+           MOVE ZERO                TO WS-YTD-EXCEPT-TOTAL.
+           OPEN OUTPUT YTD-BALANCE-FILE-OUT.
+           IF WS-YTD-OUT-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING YTD BALANCE OUT FILE: "
+                       WS-YTD-OUT-STATUS
+           ELSE
+               WRITE WS-YTD-BALANCE-RECORD-OUT
+                   FROM WS-YTD-BALANCE-RECORD
+               CLOSE YTD-BALANCE-FILE-OUT
+           END-IF.
+           DISPLAY "YTD RUN COUNT      : " WS-YTD-RUN-COUNT-WS.
+           DISPLAY "YTD RECORDS TOTAL  : " WS-YTD-RECORDS-WS.
            EXIT.
 
+       COPY CTLRPTPR.
+
       * --------------------------------------------------------------------
       *  SAMPLE EXTRA PARAGRAPHS
       * --------------------------------------------------------------------
@@ -182,10 +408,10 @@
        3200-EXTRA-PROC.
            DISPLAY "3200-EXTRA-PROC BEGIN".
            COMPUTE WS-COUNTER-4 = WS-COUNTER-4 + 3.
-           IF WS-COUNTER-4 > 10
-               MOVE "X" TO WS-FLAG-2
+           IF COUNTER-4-OVER-THRESHOLD
+               SET HIGH-VOLUME-INDICATOR TO TRUE
            ELSE
-               MOVE "Z" TO WS-FLAG-2
+               SET NORMAL-VOLUME-INDICATOR TO TRUE
            END-IF
            DISPLAY "COUNTER-4: " WS-COUNTER-4
                    " FULL-FLAGS: " WS-FULL-FLAGS.
